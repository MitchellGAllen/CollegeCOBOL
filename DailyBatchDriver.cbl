@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     DailyBatchDriver.
+       AUTHOR.         Mitchell A, Adam M, Michael L.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUN-LOG-FILE ASSIGN TO 'N:\RUNLOG.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *RUN-LOG-FILE is the one consolidated log this driver writes so
+      *the morning batch check doesn't mean opening bad.txt/except.txt
+      *for Homework1, Homework2, and Homework3 separately
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RUN-LOG-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS RUN-LOG-LINE.
+       01  RUN-LOG-LINE            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           COPY BATCHSTAT REPLACING BATCH-RUN-STATUS BY HW1-RUN-STATUS.
+           COPY BATCHSTAT REPLACING BATCH-RUN-STATUS BY HW2-RUN-STATUS.
+           COPY BATCHSTAT REPLACING BATCH-RUN-STATUS BY HW3-RUN-STATUS.
+      *One BATCH-RUN-STATUS instance per step, returned by each program
+      *on GOBACK instead of the driver having to re-open its bad/
+      *exception file just to see whether the step had problems
+
+       01  RL-STEPS-WITH-BAD-CNT   PIC 9        VALUE ZERO.
+       01  RL-TOTAL-STEPS          PIC 9        VALUE 3.
+
+       01  RUN-LOG-HEADING.
+           05  FILLER              PIC x(28)    VALUE 'BATCH STEP'.
+           05  FILLER              PIC x(3)     VALUE ' | '.
+           05  FILLER              PIC x(7)     VALUE 'RECORDS'.
+           05  FILLER              PIC x(3)     VALUE ' | '.
+           05  FILLER              PIC x(7)     VALUE '  BAD  '.
+           05  FILLER              PIC x(3)     VALUE ' | '.
+           05  FILLER              PIC x(9)     VALUE 'STATUS'.
+           05  FILLER              PIC x(20)    VALUE SPACES.
+      *Heading line for the consolidated run log
+
+       01  RUN-LOG-DETAIL.
+           05  RL-STEP-NAME        PIC x(28).
+           05  FILLER              PIC x(3)     VALUE ' | '.
+           05  RL-RECORDS-OUT      PIC ZZZ,ZZ9.
+           05  FILLER              PIC x(3)     VALUE ' | '.
+           05  RL-BAD-COUNT-OUT    PIC ZZZ,ZZ9.
+           05  FILLER              PIC x(3)     VALUE ' | '.
+           05  RL-STATUS-OUT       PIC x(9).
+           05  FILLER              PIC x(20)    VALUE SPACES.
+      *One line per batch step - records processed, bad/exception
+      *count, and whether that step's bad/exception file came out
+      *non-empty
+
+       01  RUN-LOG-TRAILER.
+           05  FILLER              PIC x(22)    VALUE
+               'BATCH STEPS WITH BAD/'.
+           05  FILLER              PIC x(20)    VALUE
+               'EXCEPTION RECORDS: '.
+           05  RL-STEPS-WITH-BAD-OUT PIC 9.
+           05  FILLER              PIC x(4)     VALUE ' OF '.
+           05  RL-TOTAL-STEPS-OUT  PIC 9.
+           05  FILLER              PIC x(32)    VALUE SPACES.
+      *Written once at the end so the morning check is a single glance
+      *at the last line instead of reading every detail line
+
+       PROCEDURE DIVISION.
+
+       DRIVER-MAIN.
+           OPEN OUTPUT RUN-LOG-FILE.
+           PERFORM WRITE-RUN-LOG-HEADING.
+
+           INITIALIZE HW1-RUN-STATUS.
+           CALL 'Homework1Batch' USING HW1-RUN-STATUS.
+           PERFORM WRITE-HW1-LOG-LINE.
+
+           INITIALIZE HW2-RUN-STATUS.
+           CALL 'Homework2Batch' USING HW2-RUN-STATUS.
+           PERFORM WRITE-HW2-LOG-LINE.
+
+           INITIALIZE HW3-RUN-STATUS.
+           CALL 'Homework3Batch' USING HW3-RUN-STATUS.
+           PERFORM WRITE-HW3-LOG-LINE.
+
+           PERFORM WRITE-RUN-LOG-TRAILER.
+           CLOSE RUN-LOG-FILE.
+           STOP RUN.
+
+       WRITE-RUN-LOG-HEADING.
+           MOVE RUN-LOG-HEADING TO RUN-LOG-LINE.
+           WRITE RUN-LOG-LINE.
+
+       WRITE-HW1-LOG-LINE.
+      *Homework1 - the utility meter-billing run against CUSTOMER-FILE
+           MOVE 'HOMEWORK1 - METER BILLING   ' TO RL-STEP-NAME.
+           MOVE BRS-RECORDS-PROCESSED OF HW1-RUN-STATUS
+               TO RL-RECORDS-OUT.
+           MOVE BRS-BAD-RECORD-COUNT OF HW1-RUN-STATUS
+               TO RL-BAD-COUNT-OUT.
+           IF BRS-BAD-FILE-NONEMPTY OF HW1-RUN-STATUS
+               MOVE 'NON-EMPTY' TO RL-STATUS-OUT
+               ADD 1 TO RL-STEPS-WITH-BAD-CNT
+           ELSE
+               MOVE 'EMPTY' TO RL-STATUS-OUT
+           END-IF.
+           MOVE RUN-LOG-DETAIL TO RUN-LOG-LINE.
+           WRITE RUN-LOG-LINE.
+
+       WRITE-HW2-LOG-LINE.
+      *Homework2 - the car-sales validation run against CAR-SALES-FILE
+           MOVE 'HOMEWORK2 - CAR SALES VALID.' TO RL-STEP-NAME.
+           MOVE BRS-RECORDS-PROCESSED OF HW2-RUN-STATUS
+               TO RL-RECORDS-OUT.
+           MOVE BRS-BAD-RECORD-COUNT OF HW2-RUN-STATUS
+               TO RL-BAD-COUNT-OUT.
+           IF BRS-BAD-FILE-NONEMPTY OF HW2-RUN-STATUS
+               MOVE 'NON-EMPTY' TO RL-STATUS-OUT
+               ADD 1 TO RL-STEPS-WITH-BAD-CNT
+           ELSE
+               MOVE 'EMPTY' TO RL-STATUS-OUT
+           END-IF.
+           MOVE RUN-LOG-DETAIL TO RUN-LOG-LINE.
+           WRITE RUN-LOG-LINE.
+
+       WRITE-HW3-LOG-LINE.
+      *Homework3 - the class-grading/curving run against CLASS-FILE
+           MOVE 'HOMEWORK3 - CLASS GRADING   ' TO RL-STEP-NAME.
+           MOVE BRS-RECORDS-PROCESSED OF HW3-RUN-STATUS
+               TO RL-RECORDS-OUT.
+           MOVE BRS-BAD-RECORD-COUNT OF HW3-RUN-STATUS
+               TO RL-BAD-COUNT-OUT.
+           IF BRS-BAD-FILE-NONEMPTY OF HW3-RUN-STATUS
+               MOVE 'NON-EMPTY' TO RL-STATUS-OUT
+               ADD 1 TO RL-STEPS-WITH-BAD-CNT
+           ELSE
+               MOVE 'EMPTY' TO RL-STATUS-OUT
+           END-IF.
+           MOVE RUN-LOG-DETAIL TO RUN-LOG-LINE.
+           WRITE RUN-LOG-LINE.
+
+       WRITE-RUN-LOG-TRAILER.
+           MOVE RL-STEPS-WITH-BAD-CNT TO RL-STEPS-WITH-BAD-OUT.
+           MOVE RL-TOTAL-STEPS TO RL-TOTAL-STEPS-OUT.
+           MOVE RUN-LOG-TRAILER TO RUN-LOG-LINE.
+           WRITE RUN-LOG-LINE.
