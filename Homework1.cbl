@@ -5,54 +5,85 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT CUSTOMER-FILE        ASSIGN TO 'N:\input.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CUSTOMER-FILE        ASSIGN TO 'CUSTMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACC-NUM.
            SELECT PRINT1-FILE          ASSIGN TO 'N:\bad.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT PRINT2-FILE          ASSIGN TO 'N:\output.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
-               
+      *CUSTOMER-FILE is the indexed customer master maintained by
+      *Homework1Maint; P-M-R is carried forward automatically each
+      *cycle so this billing run never re-keys the previous reading
+
        DATA DIVISION.
        FILE SECTION.
            FD CUSTOMER-FILE
-           RECORD CONTAINS 70 CHARACTERS
-           DATA RECORD IS CUSTOMER-IN.
-       01  CUSTOMER-IN.
-           05  FIRST-NAME              PIC x(12).
-           05  LAST-NAME               PIC x(12).
-           05  STREET-ADDRESS          PIC x(15).
-           05  CITY                    PIC x(13).
-           05  STATE                   PIC x(2).
-           05  ACC-NUM                 PIC 9(6).
-           05  P-M-R                   PIC 9(5).
-           05  C-M-R                   PIC 9(5).
-      *CUSTOMER-FILE is the input file    
+           DATA RECORD IS CUSTOMER-MASTER-RECORD.
+           COPY CUSTMAS.
       *P-M-R is PREVIOUS-METER-READING, C-M-R IS CURRENT-METER-READING
-       
-           FD PRINT1-FILE.
-           RECORD CONTAINS 63 CHARACTERS
+
+           FD PRINT1-FILE
+           RECORD CONTAINS 104 CHARACTERS
            DATA RECORD IS PRINT1-LINE.
-       01  PRINT1-LINE.                PIC x(63).
+       01  PRINT1-LINE                 PIC x(104).
       *PRINT1-OUT is the output record used to store bad records from CUSTOMER-IN
-       
-           FD PRINT2-FILE.
-           RECORD CONTAINS 75 CHARACTERS
+
+           FD PRINT2-FILE
+           RECORD CONTAINS 113 CHARACTERS
            DATA RECORD IS PRINT2-LINE.
-       01  PRINT2-LINE.                PIC x(75).
+       01  PRINT2-LINE                 PIC x(113).
       *PRINT2-OUT is the output record for the processed data
                                        
        WORKING-STORAGE SECTION.         
        01  DATA-REMAINS-SWITCH         PIC xx		VALUE SPACES.
       *Tracks whether data remains to be read from file
 
-       01  PRINT1-HEADING
+       01  E-MSG-CONTROL               PIC 9         VALUE 0.
+           88  ALL-CLEAR                             VALUE 0.
+           88  BAD-ACC-NUM                            VALUE 1.
+           88  BAD-P-M-R                              VALUE 2.
+           88  BAD-C-M-R                              VALUE 3.
+           88  METER-ROLLOVER                         VALUE 4.
+      *Identifies which check PROCESS-RECORD failed so PRINT1-DETAILS
+      *can carry a reason instead of leaving the exception queue to
+      *re-derive it from the raw numbers
+
+       01  BATCH-CONTROL-TOTALS.
+           05  RECORDS-READ-CNT        PIC 9(6)      VALUE ZEROS.
+           05  RECORDS-BILLED-CNT      PIC 9(6)      VALUE ZEROS.
+           05  RECORDS-REJECTED-CNT    PIC 9(6)      VALUE ZEROS.
+           05  TOTAL-UNITS-BILLED      PIC 9(9)      VALUE ZEROS.
+      *Tallied as CUSTOMER-FILE is read/billed and printed on PRINT2-TRAILER
+      *so a run can be reconciled against the input record count
+
+       01  BILLING-RATE-TABLE.
+           05  TIER1-LIMIT-UNITS       PIC 9(5)      VALUE 00500.
+           05  TIER2-LIMIT-UNITS       PIC 9(5)      VALUE 01000.
+           05  TIER2-BAND-UNITS        PIC 9(5)      VALUE 00500.
+           05  TIER1-RATE              PIC 9V999     VALUE 0.120.
+           05  TIER2-RATE              PIC 9V999     VALUE 0.150.
+           05  TIER3-RATE              PIC 9V999     VALUE 0.180.
+      *Per-unit rates applied progressively as UNITS-USED-NUM crosses each tier
+      *TIER2-BAND-UNITS is TIER2-LIMIT-UNITS minus TIER1-LIMIT-UNITS
+
+       01  EXCESS-UNITS                PIC 9(5)      VALUE ZEROS.
+      *Units billed above the tier boundary currently being applied
+
+       01  CURRENT-CHARGE              PIC 9(6)V99   VALUE ZEROS.
+      *Holds the dollar amount billed for the record currently being processed
+
+       01  PRINT1-HEADING.
            05  FILLER     PIC x(14)      VALUE 'ACCOUNT NUMBER'.
            05  FILLER     PIC xxx        VALUE ' | '.
            05  FILLER     PIC x(21)      VALUE 'CURRENT METER READING'.
-           05  FILLER     PIC xxx        VALUE ' | '.   
+           05  FILLER     PIC xxx        VALUE ' | '.
            05  FILLER     PIC x(22)      VALUE 'PREVIOUS METER READING'.
+           05  FILLER     PIC xxx        VALUE ' | '.
+           05  FILLER     PIC x(20)      VALUE 'REASON FOR REJECTION'.
       *PRINT1-HEADING is used to create the header for the output file used to store bad records
-      *Header should look like "ACCOUNT NUMBER | CURRENT METER READING | PREVIOUS METER READING"
+      *Header should look like "ACCOUNT NUMBER | CURRENT METER READING | PREVIOUS METER READING | REASON FOR REJECTION"
 
        01  PRINT1-DETAILS.
            05  FILLER                     PIC x(4)         VALUE SPACES.
@@ -65,8 +96,10 @@
            05  FILLER                     PIC x            VALUE '|'.
            05  FILLER                     PIC x(10)        VALUE SPACES.
            05  PREVIOUS-METER-READING-OUT PIC 9(5).
+           05  FILLER                     PIC x(3)         VALUE ' | '.
+           05  REJECT-REASON-OUT          PIC x(46).
       *PRINT1-DETAILS is used to print the information below the header to the output file used to store bad records
-      *Should look like "    000000     |         00000         |          00000"
+      *Should look like "    000000     |         00000         |          00000 | ERROR - ..."
 
 
        01  PRINT2-HEADING.
@@ -78,9 +111,11 @@
            05  FILLER            PIC xxx         VALUE ' | '.
            05  FILLER            PIC x(14)       VALUE 'STREET ADDRESS'.
            05  FILLER            PIC x(4)        VALUE '  | '.
-           05  FILLER            PIC x(10)       VALUE 'UNITS USED'.   
+           05  FILLER            PIC x(10)       VALUE 'UNITS USED'.
+           05  FILLER            PIC x(3)        VALUE ' | '.
+           05  FILLER            PIC x(14)       VALUE 'CURRENT CHARGE'.
       *PRINT2-HEADING is used to create the header for the output file used to print the processed records
-      *Header should look like "LAST NAME    | FIRST NAME   | ACCOUNT NUMBER | STREET ADDRESS  | UNITS USED"
+      *Header should look like "LAST NAME    | FIRST NAME   | ACCOUNT NUMBER | STREET ADDRESS  | UNITS USED | CURRENT CHARGE"
 
        01  PRINT2-DETAILS.
            05  LAST-NAME-OUT           PIC x(12).
@@ -93,27 +128,80 @@
            05  FILLER                  PIC xx           VALUE '| '.
            05  STREET-ADDRESS-OUT      PIC x(15).
            05  FILLER                  PIC x(5)         VALUE ' |   '.
-           05  UNITS-USED              PIC x(5).
+           05  UNITS-USED-NUM          PIC 9(5).
+           05  FILLER                  PIC x(3)         VALUE ' | '.
+           05  CURRENT-CHARGE-OUT      PIC $$$,$$9.99.
       *PRINT2-DETAILS is sued to print the information below the header to the output file used to print the processed records
-      *Should look like "abcdefghijkl | abcdefghijkl |     000000     | abcdefghijklmno |   00000"
-      *UNITS-USED is CURRENT-METER-READING minus PREVIOUS-METER-READING         
+      *Should look like "abcdefghijkl | abcdefghijkl |     000000     | abcdefghijklmno |   00000 |   $123.45"
+      *UNITS-USED-NUM is CURRENT-METER-READING minus PREVIOUS-METER-READING
+      *CURRENT-CHARGE-OUT is UNITS-USED-NUM billed against BILLING-RATE-TABLE
+
+       01  PRINT2-TRAILER.
+           05  FILLER                  PIC x(18)     VALUE
+               'ACCOUNTS BILLED: '.
+           05  TRAILER-RECORD-COUNT    PIC ZZZ,ZZ9.
+           05  FILLER                  PIC x(6)      VALUE SPACES.
+           05  FILLER                  PIC x(19)     VALUE
+               'TOTAL UNITS BILLED:'.
+           05  FILLER                  PIC x         VALUE SPACE.
+           05  TRAILER-TOTAL-UNITS     PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                  PIC x(6)      VALUE SPACES.
+           05  FILLER                  PIC x(14)     VALUE
+               'RECORDS READ: '.
+           05  TRAILER-RECORDS-READ    PIC ZZZ,ZZ9.
+           05  FILLER                  PIC x(6)      VALUE SPACES.
+           05  FILLER                  PIC x(11)     VALUE
+               'REJECTED:  '.
+           05  TRAILER-REJECTED-COUNT  PIC ZZZ,ZZ9.
+      *Written once after the last PRINT2-DETAILS line so the count of
+      *accounts billed and the grand-total units can be reconciled
+      *against the number of records read from CUSTOMER-FILE, and a
+      *truncated standalone run (fewer read than expected) can be told
+      *apart from one with legitimately more rejects, without having
+      *to go through req 014's BATCH-RUN-STATUS/DailyBatchDriver
+
+       LINKAGE SECTION.
+           COPY BATCHSTAT.
+      *Populated just before GOBACK so a calling batch driver can log
+      *this step's record counts without re-opening PRINT1-FILE itself
 
        PROCEDURE DIVISION.
+      *MAIN-ENTRY has no USING, so `cobc -x Homework1.cbl` still builds
+      *a standalone executable the way it always has; a batch driver
+      *instead CALLs the 'Homework1Batch' ENTRY below to get
+      *BATCH-RUN-STATUS back without cobc refusing to link an
+      *executable whose primary (PROGRAM-ID) entry has a USING clause
+       MAIN-ENTRY.
+           PERFORM PREPARE-CUSTOMER-REPORT.
+           STOP RUN.
+
+       ENTRY 'Homework1Batch' USING BATCH-RUN-STATUS.
+           PERFORM PREPARE-CUSTOMER-REPORT.
+           MOVE RECORDS-READ-CNT TO BRS-RECORDS-PROCESSED.
+           MOVE RECORDS-REJECTED-CNT TO BRS-BAD-RECORD-COUNT.
+           IF RECORDS-REJECTED-CNT IS GREATER THAN ZERO
+               SET BRS-BAD-FILE-NONEMPTY TO TRUE
+           ELSE
+               SET BRS-BAD-FILE-EMPTY TO TRUE
+           END-IF.
+           GOBACK.
+
        PREPARE-CUSTOMER-REPORT.
            OPEN INPUT CUSTOMER-FILE
                 OUTPUT PRINT1-FILE
                 OUTPUT PRINT2-FILE.
            READ CUSTOMER-FILE
                AT END MOVE 'NO' TO DATA-REMAINS-SWITCH
+               NOT AT END ADD 1 TO RECORDS-READ-CNT
            END-READ.
            PERFORM WRITE-HEADING.
-           PERFORM PROCESS-RECORD.
+           PERFORM PROCESS-RECORD
                UNTIL DATA-REMAINS-SWITCH = 'NO'.
       *Will perform PROCESS-RECORD until there are no more records
+           PERFORM WRITE-TRAILER.
            CLOSE CUSTOMER-FILE
                  PRINT1-FILE
                  PRINT2-FILE.
-           STOP RUN.
                     
        WRITE-HEADING.
            MOVE PRINT1-HEADING TO PRINT1-LINE.
@@ -123,22 +211,102 @@
       *Writing the headers for both outputs
                       
        PROCESS-RECORD.
-           IF ACC-NUM IS NUMERIC AND P-M-R IS NUMERIC AND C-M-R IS 
-           NUMERIC 
-      *Not certain if doing the line continuation correctly    
-      *Checks if the data is good then processes the data if it is
-               MOVE LAST-NAME TO LAST-NAME-OUT.
-               MOVE FIRST-NAME TO FIRST-NAME-OUT.
-               MOVE ACC-NUM TO ACCOUNT-NUMBER-OUT2.
-               MOVE STREET-ADDRESS TO STREET-ADDRESS-OUT.
-               SUBTRACT P-M-R BY C-M-R GIVING UNITS-USED.
+      *Classifies the record so PRINT1-DETAILS can carry a specific
+      *reason instead of just dumping the raw readings
+           EVALUATE TRUE
+               WHEN ACC-NUM IS NOT NUMERIC
+                   SET BAD-ACC-NUM TO TRUE
+               WHEN P-M-R IS NOT NUMERIC
+                   SET BAD-P-M-R TO TRUE
+               WHEN C-M-R IS NOT NUMERIC
+                   SET BAD-C-M-R TO TRUE
+               WHEN C-M-R IS LESS THAN P-M-R
+      *A meter that reset/rolled over reads lower than the prior cycle;
+      *billing it as-is would produce a nonsense usage figure, so it is
+      *routed to PRINT1-FILE with the raw readings preserved instead
+                   SET METER-ROLLOVER TO TRUE
+               WHEN OTHER
+                   SET ALL-CLEAR TO TRUE
+           END-EVALUATE.
+           IF ALL-CLEAR
+               PERFORM WRITE-GOOD-RECORD
            ELSE
       *If the data is bad its filtered into the bad record output file
-              MOVE ACC-NUM TO ACCOUNT-NUMBER-OUT1.
-              MOVE C-M-R TO CURRENT-METER-READING-OUT.
-              MOVE P-M-R TO PREVIOUS-METER-READING-OUT.
+               PERFORM WRITE-BAD-RECORD
            END-IF.
            READ CUSTOMER-FILE
                AT END MOVE 'NO' TO DATA-REMAINS-SWITCH
+               NOT AT END ADD 1 TO RECORDS-READ-CNT
            END-READ.
-      *Reads the file again in case of multiple records being processed
\ No newline at end of file
+
+       WRITE-GOOD-RECORD.
+           MOVE LAST-NAME TO LAST-NAME-OUT
+           MOVE FIRST-NAME TO FIRST-NAME-OUT
+           MOVE ACC-NUM TO ACCOUNT-NUMBER-OUT2
+           MOVE STREET-ADDRESS TO STREET-ADDRESS-OUT
+           SUBTRACT P-M-R FROM C-M-R GIVING UNITS-USED-NUM
+           PERFORM COMPUTE-CHARGE
+           MOVE CURRENT-CHARGE TO CURRENT-CHARGE-OUT
+           MOVE PRINT2-DETAILS TO PRINT2-LINE
+           WRITE PRINT2-LINE
+           ADD 1 TO RECORDS-BILLED-CNT
+           ADD UNITS-USED-NUM TO TOTAL-UNITS-BILLED.
+
+       WRITE-BAD-RECORD.
+           MOVE ACC-NUM TO ACCOUNT-NUMBER-OUT1
+           MOVE C-M-R TO CURRENT-METER-READING-OUT
+           MOVE P-M-R TO PREVIOUS-METER-READING-OUT
+           PERFORM SET-REJECT-REASON
+           MOVE PRINT1-DETAILS TO PRINT1-LINE
+           WRITE PRINT1-LINE
+           ADD 1 TO RECORDS-REJECTED-CNT.
+
+       SET-REJECT-REASON.
+      *Mirrors Homework2's E-MSG-CONTROL scheme so the exception queue
+      *sees why a record was rejected instead of just the raw numbers
+           EVALUATE TRUE
+               WHEN BAD-ACC-NUM
+                   MOVE 'ERROR - ACCOUNT NUMBER IS NOT NUMERIC.' TO
+                       REJECT-REASON-OUT
+               WHEN BAD-P-M-R
+                   MOVE 'ERROR - PREVIOUS METER READING IS NOT NUMERIC.'
+                       TO REJECT-REASON-OUT
+               WHEN BAD-C-M-R
+                   MOVE 'ERROR - CURRENT METER READING IS NOT NUMERIC.'
+                       TO REJECT-REASON-OUT
+               WHEN METER-ROLLOVER
+                   MOVE 'ERROR - METER ROLLOVER, C-M-R LESS THAN P-M-R.'
+                       TO REJECT-REASON-OUT
+           END-EVALUATE.
+
+       COMPUTE-CHARGE.
+      *Bills UNITS-USED-NUM progressively against the tiered rate table
+           EVALUATE TRUE
+               WHEN UNITS-USED-NUM NOT > TIER1-LIMIT-UNITS
+                   COMPUTE CURRENT-CHARGE ROUNDED =
+                       UNITS-USED-NUM * TIER1-RATE
+               WHEN UNITS-USED-NUM NOT > TIER2-LIMIT-UNITS
+                   SUBTRACT TIER1-LIMIT-UNITS FROM UNITS-USED-NUM
+                       GIVING EXCESS-UNITS
+                   COMPUTE CURRENT-CHARGE ROUNDED =
+                       (TIER1-LIMIT-UNITS * TIER1-RATE) +
+                       (EXCESS-UNITS * TIER2-RATE)
+               WHEN OTHER
+                   SUBTRACT TIER2-LIMIT-UNITS FROM UNITS-USED-NUM
+                       GIVING EXCESS-UNITS
+                   COMPUTE CURRENT-CHARGE ROUNDED =
+                       (TIER1-LIMIT-UNITS * TIER1-RATE) +
+                       (TIER2-BAND-UNITS * TIER2-RATE) +
+                       (EXCESS-UNITS * TIER3-RATE)
+           END-EVALUATE.
+
+       WRITE-TRAILER.
+      *Written once after the loop so billing staff can reconcile the
+      *count/total against RECORDS-READ-CNT and catch a truncated run
+      *without having to go through req 014's BATCH-RUN-STATUS
+           MOVE RECORDS-BILLED-CNT TO TRAILER-RECORD-COUNT
+           MOVE TOTAL-UNITS-BILLED TO TRAILER-TOTAL-UNITS
+           MOVE RECORDS-READ-CNT TO TRAILER-RECORDS-READ
+           MOVE RECORDS-REJECTED-CNT TO TRAILER-REJECTED-COUNT
+           MOVE PRINT2-TRAILER TO PRINT2-LINE
+           WRITE PRINT2-LINE.
