@@ -0,0 +1,198 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.         Homework1Maint.
+       AUTHOR.             Mitchell A, Mike L, Adam M.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE     ASSIGN TO 'N:\trans.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CUSTOMER-FILE        ASSIGN TO 'CUSTMAST'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACC-NUM
+               FILE STATUS IS CUST-FILE-STATUS.
+      *CUST-FILE-STATUS lets MAINTAIN-CUSTOMER-MASTER tell a brand-new
+      *install (CUSTMAST doesn't exist yet) from a normal open, so the
+      *very first run can create the master instead of failing outright
+           SELECT MAINT-LOG-FILE       ASSIGN TO 'N:\maintlog.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD TRANSACTION-FILE
+           RECORD CONTAINS 66 CHARACTERS
+           DATA RECORD IS TRANS-RECORD.
+       01  TRANS-RECORD.
+           05  TRANS-CODE              PIC x.
+           05  TRANS-ACC-NUM           PIC 9(6).
+           05  TRANS-FIRST-NAME        PIC x(12).
+           05  TRANS-LAST-NAME         PIC x(12).
+           05  TRANS-STREET-ADDRESS    PIC x(15).
+           05  TRANS-CITY              PIC x(13).
+           05  TRANS-STATE             PIC x(2).
+           05  TRANS-C-M-R             PIC 9(5).
+      *TRANS-CODE IS 'A' = ADD, 'C' = CHANGE, 'D' = DELETE
+      *TRANS-C-M-R carries a new meter reading on a CHANGE transaction;
+      *ZEROS means the transaction is not updating the reading
+      *Spaces in any of the name/address fields on a CHANGE mean leave
+      *that field on the master alone
+
+           FD CUSTOMER-FILE
+           DATA RECORD IS CUSTOMER-MASTER-RECORD.
+           COPY CUSTMAS.
+      *CUSTOMER-FILE is the indexed customer master, keyed on ACC-NUM,
+      *that Homework1 reads each billing cycle
+
+           FD MAINT-LOG-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS MAINT-LOG-LINE.
+       01  MAINT-LOG-LINE              PIC x(80).
+      *MAINT-LOG-LINE reports what each transaction did (or why it was
+      *rejected) so the exception queue doesn't have to guess
+
+       WORKING-STORAGE SECTION.
+       01  DATA-REMAINS-SWITCH         PIC xx        VALUE SPACES.
+      *Tracks whether data remains to be read from the transaction file
+
+       01  CUST-FILE-STATUS            PIC xx        VALUE SPACES.
+      *'35' means CUSTMAST does not exist yet - a brand-new install
+
+       01  MAINT-LOG-HEADING.
+           05  FILLER  PIC x(14)  VALUE 'TRANSACTION   '.
+           05  FILLER  PIC x(3)   VALUE ' | '.
+           05  FILLER  PIC x(14)  VALUE 'ACCOUNT NUMBER'.
+           05  FILLER  PIC x(3)   VALUE ' | '.
+           05  FILLER  PIC x(40)  VALUE 'RESULT'.
+
+       01  MAINT-LOG-DETAILS.
+           05  LOG-TRANS-CODE-OUT      PIC x(14).
+           05  FILLER                  PIC x(3)   VALUE ' | '.
+           05  LOG-ACC-NUM-OUT         PIC 9(6).
+           05  FILLER                  PIC x(11)  VALUE SPACES.
+           05  LOG-RESULT-OUT          PIC x(40).
+
+       PROCEDURE DIVISION.
+       MAINTAIN-CUSTOMER-MASTER.
+           PERFORM OPEN-CUSTOMER-MASTER.
+           OPEN INPUT TRANSACTION-FILE.
+           OPEN OUTPUT MAINT-LOG-FILE.
+           READ TRANSACTION-FILE
+               AT END MOVE 'NO' TO DATA-REMAINS-SWITCH
+           END-READ.
+           PERFORM WRITE-HEADING.
+           PERFORM APPLY-TRANSACTION
+               UNTIL DATA-REMAINS-SWITCH = 'NO'.
+      *Will perform APPLY-TRANSACTION until there are no more transactions
+           CLOSE CUSTOMER-FILE
+                 TRANSACTION-FILE
+                 MAINT-LOG-FILE.
+           STOP RUN.
+
+       OPEN-CUSTOMER-MASTER.
+      *A brand-new install has no CUSTMAST yet, so OPEN I-O fails with
+      *status '35' (file not found); create an empty master with
+      *OPEN OUTPUT/CLOSE and reopen I-O so this run's ADD transactions
+      *are the ones that actually populate it
+           OPEN I-O CUSTOMER-FILE.
+           IF CUST-FILE-STATUS EQUAL TO '35'
+               OPEN OUTPUT CUSTOMER-FILE
+               CLOSE CUSTOMER-FILE
+               OPEN I-O CUSTOMER-FILE
+           END-IF.
+
+       WRITE-HEADING.
+           MOVE MAINT-LOG-HEADING TO MAINT-LOG-LINE.
+           WRITE MAINT-LOG-LINE.
+
+       APPLY-TRANSACTION.
+           EVALUATE TRANS-CODE
+               WHEN 'A'
+                   PERFORM APPLY-ADD
+               WHEN 'C'
+                   PERFORM APPLY-CHANGE
+               WHEN 'D'
+                   PERFORM APPLY-DELETE
+               WHEN OTHER
+                   MOVE 'UNKNOWN TRANSACTION CODE - SKIPPED' TO
+                       LOG-RESULT-OUT
+                   PERFORM WRITE-LOG-LINE
+           END-EVALUATE.
+           READ TRANSACTION-FILE
+               AT END MOVE 'NO' TO DATA-REMAINS-SWITCH
+           END-READ.
+
+       APPLY-ADD.
+      *Adds a brand-new account to the master with no prior reading, so
+      *the first cycle's usage is billed off of a zero starting point
+           MOVE TRANS-ACC-NUM TO ACC-NUM
+           MOVE TRANS-FIRST-NAME TO FIRST-NAME
+           MOVE TRANS-LAST-NAME TO LAST-NAME
+           MOVE TRANS-STREET-ADDRESS TO STREET-ADDRESS
+           MOVE TRANS-CITY TO CITY
+           MOVE TRANS-STATE TO STATE
+           MOVE ZEROS TO P-M-R
+           MOVE TRANS-C-M-R TO C-M-R
+           WRITE CUSTOMER-MASTER-RECORD
+               INVALID KEY
+                   MOVE 'ADD REJECTED - ACCOUNT ALREADY EXISTS' TO
+                       LOG-RESULT-OUT
+               NOT INVALID KEY
+                   MOVE 'ACCOUNT ADDED' TO LOG-RESULT-OUT
+           END-WRITE.
+           PERFORM WRITE-LOG-LINE.
+
+       APPLY-CHANGE.
+      *Looks the account up first so a name/address correction and a
+      *new meter reading can both be applied to the same master record
+           MOVE TRANS-ACC-NUM TO ACC-NUM
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   MOVE 'CHANGE REJECTED - ACCOUNT NOT FOUND' TO
+                       LOG-RESULT-OUT
+               NOT INVALID KEY
+                   PERFORM UPDATE-MASTER-FIELDS
+                   REWRITE CUSTOMER-MASTER-RECORD
+                   MOVE 'ACCOUNT CHANGED' TO LOG-RESULT-OUT
+           END-READ.
+           PERFORM WRITE-LOG-LINE.
+
+       UPDATE-MASTER-FIELDS.
+           IF TRANS-FIRST-NAME NOT EQUAL TO SPACES
+               MOVE TRANS-FIRST-NAME TO FIRST-NAME
+           END-IF.
+           IF TRANS-LAST-NAME NOT EQUAL TO SPACES
+               MOVE TRANS-LAST-NAME TO LAST-NAME
+           END-IF.
+           IF TRANS-STREET-ADDRESS NOT EQUAL TO SPACES
+               MOVE TRANS-STREET-ADDRESS TO STREET-ADDRESS
+           END-IF.
+           IF TRANS-CITY NOT EQUAL TO SPACES
+               MOVE TRANS-CITY TO CITY
+           END-IF.
+           IF TRANS-STATE NOT EQUAL TO SPACES
+               MOVE TRANS-STATE TO STATE
+           END-IF.
+           IF TRANS-C-M-R IS GREATER THAN ZERO
+      *Carries the old current reading forward as next cycle's previous
+      *reading, so billing staff never re-key it into the input file
+               MOVE C-M-R TO P-M-R
+               MOVE TRANS-C-M-R TO C-M-R
+           END-IF.
+
+       APPLY-DELETE.
+           MOVE TRANS-ACC-NUM TO ACC-NUM
+           DELETE CUSTOMER-FILE
+               INVALID KEY
+                   MOVE 'DELETE REJECTED - ACCOUNT NOT FOUND' TO
+                       LOG-RESULT-OUT
+               NOT INVALID KEY
+                   MOVE 'ACCOUNT DELETED' TO LOG-RESULT-OUT
+           END-DELETE.
+           PERFORM WRITE-LOG-LINE.
+
+       WRITE-LOG-LINE.
+           MOVE TRANS-CODE TO LOG-TRANS-CODE-OUT
+           MOVE TRANS-ACC-NUM TO LOG-ACC-NUM-OUT
+           MOVE MAINT-LOG-DETAILS TO MAINT-LOG-LINE
+           WRITE MAINT-LOG-LINE.
