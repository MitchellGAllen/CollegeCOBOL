@@ -1,265 +1,770 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.     Homework2.
-       AUTHOR.         Mitchell A, Adam M, Michael L.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CAR-SALES-FILE   ASSIGN TO 'N:\INPUT.TXT'
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT GOOD-FILE        ASSIGN TO 'N:\GOOD.TXT'
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT BAD-FILE         ASSIGN TO 'N:\BAD.TXT' 
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD  CAR-SALES-FILE
-           RECORD CONTAINS 67 CHARACTERS
-           DATA RECORD IS CAR-SALES-RECORD.
-       01  CAR-SALES-RECORD.
-           05 LOCATION         PIC X(11).
-           05 BRANCH           PIC 9(4).
-           05 SALESPERSON      PIC X(10).
-           05 CUSTOMER         PIC X(10).
-           05 SALE-DATE.
-               07 MONTH        PIC 99.
-               07 DAY-IN       PIC 99.
-               07 YEAR         PIC 99.
-           05 SALE-AMOUNT      PIC 9(6).
-           05 COMMISSION       PIC 9(3).
-           05 CAR-MODEL        PIC X(13).
-           05 CAR-YEAR         PIC 9(4).
-
-       FD  GOOD-FILE
-           RECORD CONTAINS 130 CHARACTERS
-           DATA RECORD IS GOOD-PRINT.
-       01  GOOD-PRINT          PIC x(130).
-
-       FD BAD-FILE
-	       RECORD CONTAINS 130 CHARACTERS
-	       DATA RECORD IS BAD-PRINT.
-       01  BAD-PRINT           PIC x(130).
-           
-       WORKING-STORAGE SECTION.
-       01  DATA-REMAINS-SWITCH PIC xx          VALUE SPACES.
-      *Used to determine when to continue reading the file
-
-       01  E-MSG-CONTROL       PIC 9.
-           88  ALL-CLEAR   		       VALUE IS 0.
-           88  MISSING     		       VALUE IS 1.
-           88  NON-NUM     		       VALUE IS 2.
-           88  BAD-COMM    		       VALUE IS 3.
-           88  BAD-YEAR    		       VALUE IS 4.
-           88  BAD-DATE    		       VALUE IS 5.
-      *Was having trouble getting these to work and ran out of time to fix them 
-        
-       01  E-MSG-PRINT-LINE.
-           05  E-MSG-PRINT     PIC x(55).
-           05  FILLER          PIC x(75)       VALUE SPACES.
-      *The spaces are used to fill the rest of the bad-print variable    
-
-       01  PRINTV-HEAD.
-           05  FILLER          PIC x(8)        VALUE 'Location'.
-           05  FILLER          PIC xxx         VALUE SPACES.
-           05  FILLER          PIC x(3)        VALUE ' | '.
-           05  FILLER          PIC x(6)        VALUE 'Branch'.
-           05  FILLER          PIC x(3)        VALUE ' | '.
-           05  FILLER          PIC x(11)       VALUE 'Salesperson'.
-           05  FILLER          PIC x(3)        VALUE ' | '.
-           05  FILLER          PIC x(13)       VALUE 'Customer Name'.
-           05  FILLER          PIC x(3)        VALUE ' | '.
-           05  FILLER          PIC x(9)        VALUE 'Sale Date'.
-           05  FILLER          PIC x(3)        VALUE ' | '.
-           05  FILLER          PIC x(11)       VALUE 'Sale Amount'.
-           05  FILLER          PIC x(3)        VALUE ' | '.
-           05  FILLER          PIC x(15)       VALUE 'Commission Rate'.
-           05  FILLER          PIC x(3)        VALUE ' | '.
-           05  FILLER          PIC x(9)        VALUE 'Car Model'.
-           05  FILLER          PIC x(4)        VALUE SPACES.
-           05  FILLER          PIC x(3)        VALUE ' | '.
-           05  FILLER          PIC x(8)        VALUE 'Car Year'.
-      *Heading line for both good and bad outputs
-       
-       01  PRINTV-DETAILS.
-           05  LOC-OUT         PIC x(11).
-           05  FILLER          PIC x(4)        VALUE ' |  '.
-           05  BRNCH-OUT       PIC 9(4).
-           05  FILLER          PIC x(4)        VALUE '  | '.
-           05  SALE-PER-OUT    PIC x(10).
-           05  FILLER          PIC x(4)        VALUE '  | '.
-           05  CUST-OUT        PIC x(10).
-           05  FILLER          PIC x(3)        VALUE SPACES.
-           05  FILLER          PIC x(3)        VALUE ' | '.
-           05  SALE-DATE-OUT.
-                 07  MONTH-OUT PIC 99.
-                 07  FILLER    PIC x           VALUE '-'.
-                 07  DAY-OUT   PIC 99.
-                 07  FILLER    PIC x           VALUE '-'.
-                 07  YEAR-OUT  PIC 99.
-           05  FILLER          PIC x           VALUE SPACES.
-           05  FILLER          PIC x(3)        VALUE ' | '.
-           05  SALE-AMNT-OUT   PIC $$$$$$9.
-           05  FILLER          PIC x(4)        VALUE SPACES.
-           05  FILLER          PIC x(3)        VALUE ' | '.
-           05  FILLER          PIC x           VALUE '%'.
-           05  COMM-OUT        PIC 999.
-           05  FILLER          PIC x(11)       VALUE SPACES.
-           05  FILLER          PIC x(3)        VALUE ' | '.
-           05  CAR-MDL-OUT     PIC x(13).
-           05  FILLER          PIC x(3)        VALUE ' | '.
-           05  CAR-YR-OUT      PIC 9(4).
-           05  FILLER          PIC x(4)        VALUE SPACES.
-      *Details formatting for both good and bad outputs
-       
-
-       PROCEDURE DIVISION.
-
-       VALIDATION-MAIN.
-       	  OPEN INPUT  CAR-SALES-FILE
-	           OUTPUT GOOD-FILE
-	           OUTPUT BAD-FILE.
-	      READ CAR-SALES-FILE
-	           AT END MOVE 'NO' TO DATA-REMAINS-SWITCH
-	      END-READ.
-	      PERFORM WRITE-HEADING.
-          PERFORM ERROR-CHK
-	          UNTIL DATA-REMAINS-SWITCH = 'NO'.
-	      CLOSE CAR-SALES-FILE
-	            GOOD-FILE
-		        BAD-FILE.
-	   STOP RUN.
-
-       ERROR-CHK.
-       MOVE 0 TO E-MSG-CONTROL.
-      *Initializes the control variable for the error message
-
-	   IF LOCATION EQUAL TO SPACES OR 
-          SALESPERSON EQUAL TO SPACES OR
-          CUSTOMER EQUAL TO SPACES OR 
-          CAR-MODEL EQUAL TO SPACES
-               MOVE 1 TO E-MSG-CONTROL
-               PERFORM ERROR-MESSAGE
-	   END-IF.
-      *Checks for the first error and calls the error message paragraph after setting the control variable
-
-	   IF BRANCH EQUAL TO ZERO OR 
-          SALE-DATE  EQUAL TO ZERO OR 
-          SALE-AMOUNT EQUAL TO ZERO OR 
-          COMMISSION  EQUAL TO ZERO OR 
-          CAR-YEAR EQUAL TO ZERO
-            MOVE 1 TO E-MSG-CONTROL
-            PERFORM ERROR-MESSAGE
-	   END-IF.
-      *Checks for the second error
-
-	   IF BRANCH IS NOT NUMERIC OR 
-          SALE-DATE IS NOT NUMERIC OR 
-          SALE-AMOUNT IS NOT NUMERIC OR 
-          COMMISSION IS NOT NUMERIC OR 
-          CAR-YEAR IS NOT NUMERIC
-            MOVE 2 TO E-MSG-CONTROL
-            PERFORM ERROR-MESSAGE
-	   END-IF.
-      *And the third error
-
-	   IF COMMISSION IS LESS THAN ZERO OR GREATER THAN 100
-            MOVE 3 TO E-MSG-CONTROL
-            PERFORM ERROR-MESSAGE
-	   END-IF.
-
-	   IF CAR-YEAR IS LESS THAN 1930 OR GREATER THAN 2016
-            MOVE 4 TO E-MSG-CONTROL
-            PERFORM ERROR-MESSAGE
-	   END-IF.
-
-	   EVALUATE TRUE
-	       WHEN MONTH EQUALS 1 OR 3 OR 5 OR 7 OR 8 OR 10 OR 12
-	       IF DAY-IN IS GREATER THAN 31
-                MOVE 5 TO E-MSG-CONTROL
-                PERFORM ERROR-MESSAGE
-      	        END-IF
-
-	       WHEN MONTH EQUALS 4 OR 6 OR 9 OR 11
-	       IF DAY-IN IS GREATER THAN 30
-                MOVE 5 TO E-MSG-CONTROL
-                PERFORM ERROR-MESSAGE
-	       END-IF
-
-	       WHEN MONTH EQUALS 2
-           IF DAY-IN IS GREATER THAN 29
-                MOVE 5 TO E-MSG-CONTROL
-                PERFORM ERROR-MESSAGE
-	       END-IF
-
-	       WHEN MONTH IS LESS THAN 1 OR GREATER THAN 12
-                MOVE 5 TO E-MSG-CONTROL
-                PERFORM ERROR-MESSAGE
-	   END-EVALUATE.
-      *Used to condense all of the day error checks in one statement
-       
-	   PERFORM MOVE-DETAILS.
-
-           IF E-MSG-CONTROL NOT EQUAL TO 0
-                MOVE PRINTV-HEAD TO BAD-PRINT
-                WRITE BAD-PRINT
-      *Sets the header after the error messages have been printed
-	            MOVE PRINTV-DETAILS TO BAD-PRINT
-                WRITE BAD-PRINT
-                MOVE SPACES TO BAD-PRINT
-                WRITE BAD-PRINT
-      *Prints an empty line for formatting purposes         
-	       ELSE
-                MOVE PRINTV-DETAILS TO GOOD-PRINT
-                WRITE GOOD-PRINT
-	       END-IF.
-
-       READ CAR-SALES-FILE
-	      AT END MOVE 'NO' TO DATA-REMAINS-SWITCH
-       END-READ.
-      *Reads the next input
-
-       ERROR-MESSAGE.
-      *When called will print the error message based on the control variable
-       EVALUATE TRUE
-            WHEN E-MSG-CONTROL EQUAL TO 1
-            MOVE 'ERROR - INFORMATION MISSING FROM INPUT RECORD.      '
-            TO E-MSG-PRINT                                              
- 
-            WHEN E-MSG-CONTROL EQUAL TO 2
-            MOVE 'ERROR - NON-NUMERIC DATA ENTERED FOR NUMERIC FIELD. '
-            TO E-MSG-PRINT                                              
-
-            WHEN E-MSG-CONTROL EQUAL TO 3
-            MOVE 'ERROR - COMMISSION RATE MUST BE BETWEEN 0% AND 100%.'
-            TO E-MSG-PRINT                                              
-
-            WHEN E-MSG-CONTROL EQUAL TO 4
-            MOVE 'ERROR - CAR YEAR MUST BE AT LEAST 1930.             '
-            TO E-MSG-PRINT                                              
-
-            WHEN E-MSG-CONTROL EQUAL TO 5
-            MOVE 'ERROR - INVALID DATE OF SALE.                       '
-            TO E-MSG-PRINT                                              
-       END-EVALUATE.
-       MOVE E-MSG-PRINT-LINE TO BAD-PRINT.
-       WRITE BAD-PRINT.
-
-       WRITE-HEADING.
-	   MOVE PRINTV-HEAD TO GOOD-PRINT.
-       WRITE GOOD-PRINT.
-      *Writes the heading for the good input
-
-       MOVE-DETAILS.
-      *Used to move the inputs to either good or bad output
-        MOVE LOCATION TO LOC-OUT.
-        MOVE BRANCH TO BRNCH-OUT.
-        MOVE SALESPERSON TO SALE-PER-OUT.
-        MOVE CUSTOMER TO CUST-OUT.
-        MOVE MONTH TO MONTH-OUT.
-        MOVE DAY-IN TO DAY-OUT.
-        MOVE YEAR TO YEAR-OUT.
-        MOVE SALE-AMOUNT TO SALE-AMNT-OUT.
-        MOVE COMMISSION TO COMM-OUT.
-        MOVE CAR-MODEL TO CAR-MDL-OUT.
-        MOVE CAR-YEAR TO CAR-YR-OUT.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     Homework2.
+       AUTHOR.         Mitchell A, Adam M, Michael L.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAR-SALES-FILE   ASSIGN TO 'N:\INPUT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GOOD-FILE        ASSIGN TO 'N:\GOOD.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BAD-FILE         ASSIGN TO 'N:\BAD.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE  ASSIGN TO 'N:\CKPT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
+      *CHECKPOINT-FILE holds the count of records already validated as
+      *of the last checkpoint, so a rerun after an abend can pick back
+      *up instead of re-validating (and re-printing) the whole file
+           SELECT COMMISSION-WORK-FILE ASSIGN TO 'N:\COMMWORK.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE  ASSIGN TO 'SORTWK1'.
+           SELECT COMMISSION-SUMMARY-FILE ASSIGN TO 'N:\COMMSUM.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *COMMISSION-WORK-FILE captures branch/salesperson/commission for
+      *every good record so COMMISSION-SUMMARY-FILE can be built as a
+      *control-break report once the whole file has been validated
+           SELECT BRANCH-MASTER-FILE ASSIGN TO 'BRANCHMS'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BM-BRANCH.
+      *BRANCH-MASTER-FILE is the list of dealership sites, keyed on
+      *branch number, ERROR-CHK looks BRANCH up against to catch a
+      *mistyped branch code or a LOCATION that doesn't match the site
+      *on file for that branch
+           SELECT MODEL-WORK-FILE ASSIGN TO 'N:\MODELWRK.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MODEL-SORT-FILE ASSIGN TO 'SORTWK2'.
+           SELECT MODEL-COUNT-FILE ASSIGN TO 'N:\MODELCNT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MODEL-COUNT-SORT-FILE ASSIGN TO 'SORTWK3'.
+           SELECT MODEL-SUMMARY-FILE ASSIGN TO 'N:\MODELSUM.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *MODEL-WORK-FILE captures the car model/year for every good sale.
+      *A first sort/control-break rolls that up into MODEL-COUNT-FILE
+      *(one line per model/year with its unit count), and a second
+      *sort orders those counts descending into MODEL-SUMMARY-FILE -
+      *SORT can't order by an aggregate it hasn't computed yet, so the
+      *unit counts have to exist as real records before they can be
+      *sorted on
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CAR-SALES-FILE
+           RECORD CONTAINS 67 CHARACTERS
+           DATA RECORD IS CAR-SALES-RECORD.
+       01  CAR-SALES-RECORD.
+           05 LOCATION         PIC X(11).
+           05 BRANCH           PIC 9(4).
+           05 SALESPERSON      PIC X(10).
+           05 CUSTOMER         PIC X(10).
+           05 SALE-DATE.
+               07 MONTH        PIC 99.
+               07 DAY-IN       PIC 99.
+               07 YEAR         PIC 99.
+           05 SALE-AMOUNT      PIC 9(6).
+           05 COMMISSION       PIC 9(3).
+           05 CAR-MODEL        PIC X(13).
+           05 CAR-YEAR         PIC 9(4).
+
+       FD  GOOD-FILE
+           RECORD CONTAINS 130 CHARACTERS
+           DATA RECORD IS GOOD-PRINT.
+       01  GOOD-PRINT          PIC x(130).
+
+       FD BAD-FILE
+           RECORD CONTAINS 130 CHARACTERS
+           DATA RECORD IS BAD-PRINT.
+       01  BAD-PRINT           PIC x(130).
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 12 CHARACTERS
+           DATA RECORD IS CHECKPOINT-LINE.
+       01  CHECKPOINT-LINE.
+           05  CKPT-RECORDS-PROCESSED PIC 9(6).
+           05  CKPT-BAD-RECORD-CNT    PIC 9(6).
+      *Carries BAD-RECORD-CNT as of the checkpoint alongside the record
+      *count, so a restart's BRS-BAD-FILE-NONEMPTY/EMPTY reflects the
+      *whole logical job, not just what this run segment found - a run
+      *that restarts mid-file must not be able to report BAD-FILE as
+      *EMPTY when the pre-checkpoint segment already wrote bad records
+
+       FD  COMMISSION-WORK-FILE
+           RECORD CONTAINS 22 CHARACTERS
+           DATA RECORD IS COMMISSION-WORK-RECORD.
+       01  COMMISSION-WORK-RECORD.
+           05  CW-BRANCH           PIC 9(4).
+           05  CW-SALESPERSON      PIC X(10).
+           05  CW-COMMISSION-AMT   PIC 9(6)V99.
+
+       SD  SORT-WORK-FILE
+           DATA RECORD IS SORT-WORK-RECORD.
+       01  SORT-WORK-RECORD.
+           05  SW-BRANCH           PIC 9(4).
+           05  SW-SALESPERSON      PIC X(10).
+           05  SW-COMMISSION-AMT   PIC 9(6)V99.
+
+       FD  COMMISSION-SUMMARY-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS COMMISSION-SUMMARY-LINE.
+       01  COMMISSION-SUMMARY-LINE PIC x(80).
+
+       FD  BRANCH-MASTER-FILE
+           DATA RECORD IS BRANCH-MASTER-RECORD.
+       01  BRANCH-MASTER-RECORD.
+           05  BM-BRANCH           PIC 9(4).
+           05  BM-LOCATION         PIC X(11).
+
+       FD  MODEL-WORK-FILE
+           RECORD CONTAINS 23 CHARACTERS
+           DATA RECORD IS MODEL-WORK-RECORD.
+       01  MODEL-WORK-RECORD.
+           05  MW-CAR-MODEL        PIC X(13).
+           05  MW-CAR-YEAR         PIC 9(4).
+           05  MW-SALE-AMOUNT      PIC 9(6).
+
+       SD  MODEL-SORT-FILE
+           DATA RECORD IS MODEL-SORT-RECORD.
+       01  MODEL-SORT-RECORD.
+           05  MS-CAR-MODEL        PIC X(13).
+           05  MS-CAR-YEAR         PIC 9(4).
+           05  MS-SALE-AMOUNT      PIC 9(6).
+
+       FD  MODEL-COUNT-FILE
+           RECORD CONTAINS 32 CHARACTERS
+           DATA RECORD IS MODEL-COUNT-RECORD.
+       01  MODEL-COUNT-RECORD.
+           05  MC-CAR-MODEL        PIC X(13).
+           05  MC-CAR-YEAR         PIC 9(4).
+           05  MC-UNIT-COUNT       PIC 9(6).
+           05  MC-DOLLAR-TOTAL     PIC 9(9).
+
+       SD  MODEL-COUNT-SORT-FILE
+           DATA RECORD IS MODEL-COUNT-SORT-RECORD.
+       01  MODEL-COUNT-SORT-RECORD.
+           05  MCS-CAR-MODEL       PIC X(13).
+           05  MCS-CAR-YEAR        PIC 9(4).
+           05  MCS-UNIT-COUNT      PIC 9(6).
+           05  MCS-DOLLAR-TOTAL    PIC 9(9).
+
+       FD  MODEL-SUMMARY-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS MODEL-SUMMARY-LINE.
+       01  MODEL-SUMMARY-LINE  PIC x(80).
+
+       WORKING-STORAGE SECTION.
+       01  DATA-REMAINS-SWITCH PIC xx          VALUE SPACES.
+      *Used to determine when to continue reading the file
+
+       01  CKPT-FILE-STATUS    PIC xx.
+       01  RECORDS-PROCESSED-CNT PIC 9(6)      VALUE ZERO.
+      *Count of CAR-SALES-FILE records already validated, either this
+      *run or (on a restart) a prior run that stopped early
+       01  BAD-RECORD-CNT      PIC 9(6)        VALUE ZERO.
+      *Count of records routed to BAD-FILE, reported to the batch
+      *driver through BATCH-RUN-STATUS on GOBACK
+       01  CHECKPOINT-INTERVAL PIC 9(3)        VALUE 50.
+       01  CKPT-QUOTIENT       PIC 9(6).
+       01  CKPT-REMAINDER      PIC 9(3).
+       01  SKIP-COUNTER        PIC 9(6).
+
+       01  SORT-DATA-REMAINS   PIC xxx        VALUE 'YES'.
+       01  FIRST-SORT-RECORD-SW PIC x         VALUE 'Y'.
+       01  PREV-BRANCH-OUT     PIC 9(4).
+       01  PREV-SALESPERSON-OUT PIC X(10).
+       01  SALESPERSON-SUBTOTAL PIC 9(8)V99   VALUE ZERO.
+       01  BRANCH-SUBTOTAL     PIC 9(8)V99    VALUE ZERO.
+       01  COMMISSION-GRAND-TOTAL PIC 9(9)V99 VALUE ZERO.
+      *Tracks the branch/salesperson break so COMMISSION-SUMMARY-FILE
+      *can roll subtotals up as SORT-WORK-FILE returns records in
+      *branch-then-salesperson order
+
+       01  COMMISSION-SUMMARY-HEADING.
+           05  FILLER          PIC x(6)        VALUE 'Branch'.
+           05  FILLER          PIC x(3)        VALUE ' | '.
+           05  FILLER          PIC x(11)       VALUE 'Salesperson'.
+           05  FILLER          PIC x(3)        VALUE ' | '.
+           05  FILLER          PIC x(18)     VALUE 'Commission Dollars'.
+
+       01  COMMISSION-SALESPERSON-LINE.
+           05  FILLER          PIC x(4)        VALUE SPACES.
+           05  FILLER          PIC x(11)       VALUE 'SALESPERSON'.
+           05  CSL-SALESPERSON-OUT PIC X(10).
+           05  FILLER          PIC x(7)        VALUE ' TOTAL '.
+           05  CSL-AMOUNT-OUT  PIC $$$,$$9.99.
+
+       01  COMMISSION-BRANCH-LINE.
+           05  FILLER          PIC x(4)        VALUE SPACES.
+           05  FILLER          PIC x(7)        VALUE 'BRANCH '.
+           05  CBL-BRANCH-OUT  PIC 9(4).
+           05  FILLER          PIC x(7)        VALUE ' TOTAL '.
+           05  CBL-AMOUNT-OUT  PIC $$$,$$9.99.
+
+       01  COMMISSION-GRAND-TOTAL-LINE.
+           05  FILLER          PIC x(22)
+               VALUE 'GRAND TOTAL COMMISSION'.
+           05  FILLER          PIC x(3)        VALUE ' | '.
+           05  CGT-AMOUNT-OUT  PIC $$$$,$$9.99.
+
+       01  MODEL-SORT-DATA-REMAINS PIC xxx      VALUE 'YES'.
+       01  MODEL-COUNT-SORT-DATA-REMAINS PIC xxx VALUE 'YES'.
+       01  FIRST-MODEL-SORT-SW PIC x             VALUE 'Y'.
+       01  PREV-MODEL-OUT      PIC X(13).
+       01  PREV-MODEL-YEAR-OUT PIC 9(4).
+       01  MODEL-UNIT-COUNT    PIC 9(6)          VALUE ZERO.
+       01  MODEL-DOLLAR-TOTAL  PIC 9(9)          VALUE ZERO.
+      *Tracks the car-model/car-year break for the first sort pass,
+      *which rolls MODEL-WORK-FILE up into one count/dollar record per
+      *model/year before the second sort orders those counts
+      *descending by units
+
+       01  MODEL-SUMMARY-HEADING.
+           05  FILLER          PIC x(9)        VALUE 'Car Model'.
+           05  FILLER          PIC x(4)        VALUE SPACES.
+           05  FILLER          PIC x(3)        VALUE ' | '.
+           05  FILLER          PIC x(8)        VALUE 'Car Year'.
+           05  FILLER          PIC x(3)        VALUE ' | '.
+           05  FILLER          PIC x(10)       VALUE 'Units Sold'.
+           05  FILLER          PIC x(3)        VALUE ' | '.
+           05  FILLER          PIC x(15)       VALUE 'Sale Amount $'.
+
+       01  MODEL-SUMMARY-DETAIL.
+           05  MSL-CAR-MODEL   PIC X(13).
+           05  FILLER          PIC x(3)        VALUE ' | '.
+           05  MSL-CAR-YEAR    PIC 9(4).
+           05  FILLER          PIC x(4)        VALUE SPACES.
+           05  FILLER          PIC x(3)        VALUE ' | '.
+           05  MSL-UNIT-COUNT-OUT PIC ZZZ,ZZ9.
+           05  FILLER          PIC x(3)        VALUE ' | '.
+           05  MSL-DOLLAR-TOTAL-OUT PIC $$$,$$$,$$9.
+
+       01  VALIDATION-FLAGS.
+           05  MISSING-FLAG    PIC x           VALUE 'N'.
+               88  MISSING-FOUND               VALUE 'Y'.
+           05  NON-NUM-FLAG    PIC x           VALUE 'N'.
+               88  NON-NUM-FOUND               VALUE 'Y'.
+           05  BAD-COMM-FLAG   PIC x           VALUE 'N'.
+               88  BAD-COMM-FOUND              VALUE 'Y'.
+           05  BAD-YEAR-FLAG   PIC x           VALUE 'N'.
+               88  BAD-YEAR-FOUND              VALUE 'Y'.
+           05  BAD-DATE-FLAG   PIC x           VALUE 'N'.
+               88  BAD-DATE-FOUND              VALUE 'Y'.
+           05  BAD-BRANCH-FLAG PIC x           VALUE 'N'.
+               88  BAD-BRANCH-FOUND            VALUE 'Y'.
+      *One flag per validation rule, all reset at the top of ERROR-CHK,
+      *so a record failing more than one rule gets every failure onto
+      *BAD-FILE instead of just whichever rule ran last
+
+       01  E-MSG-PRINT-LINE.
+           05  E-MSG-PRINT     PIC x(55).
+           05  FILLER          PIC x(75)       VALUE SPACES.
+      *The spaces are used to fill the rest of the bad-print variable
+
+       01  PRINTV-HEAD.
+           05  FILLER          PIC x(8)        VALUE 'Location'.
+           05  FILLER          PIC xxx         VALUE SPACES.
+           05  FILLER          PIC x(3)        VALUE ' | '.
+           05  FILLER          PIC x(6)        VALUE 'Branch'.
+           05  FILLER          PIC x(3)        VALUE ' | '.
+           05  FILLER          PIC x(11)       VALUE 'Salesperson'.
+           05  FILLER          PIC x(3)        VALUE ' | '.
+           05  FILLER          PIC x(13)       VALUE 'Customer Name'.
+           05  FILLER          PIC x(3)        VALUE ' | '.
+           05  FILLER          PIC x(9)        VALUE 'Sale Date'.
+           05  FILLER          PIC x(3)        VALUE ' | '.
+           05  FILLER          PIC x(11)       VALUE 'Sale Amount'.
+           05  FILLER          PIC x(3)        VALUE ' | '.
+           05  FILLER          PIC x(15)       VALUE 'Commission Rate'.
+           05  FILLER          PIC x(3)        VALUE ' | '.
+           05  FILLER          PIC x(9)        VALUE 'Car Model'.
+           05  FILLER          PIC x(4)        VALUE SPACES.
+           05  FILLER          PIC x(3)        VALUE ' | '.
+           05  FILLER          PIC x(8)        VALUE 'Car Year'.
+      *Heading line for both good and bad outputs
+
+       01  PRINTV-DETAILS.
+           05  LOC-OUT         PIC x(11).
+           05  FILLER          PIC x(4)        VALUE ' |  '.
+           05  BRNCH-OUT       PIC 9(4).
+           05  FILLER          PIC x(4)        VALUE '  | '.
+           05  SALE-PER-OUT    PIC x(10).
+           05  FILLER          PIC x(4)        VALUE '  | '.
+           05  CUST-OUT        PIC x(10).
+           05  FILLER          PIC x(3)        VALUE SPACES.
+           05  FILLER          PIC x(3)        VALUE ' | '.
+           05  SALE-DATE-OUT.
+                 07  MONTH-OUT PIC 99.
+                 07  FILLER    PIC x           VALUE '-'.
+                 07  DAY-OUT   PIC 99.
+                 07  FILLER    PIC x           VALUE '-'.
+                 07  YEAR-OUT  PIC 99.
+           05  FILLER          PIC x           VALUE SPACES.
+           05  FILLER          PIC x(3)        VALUE ' | '.
+           05  SALE-AMNT-OUT   PIC $$$$$$9.
+           05  FILLER          PIC x(4)        VALUE SPACES.
+           05  FILLER          PIC x(3)        VALUE ' | '.
+           05  FILLER          PIC x           VALUE '%'.
+           05  COMM-OUT        PIC 999.
+           05  FILLER          PIC x(11)       VALUE SPACES.
+           05  FILLER          PIC x(3)        VALUE ' | '.
+           05  CAR-MDL-OUT     PIC x(13).
+           05  FILLER          PIC x(3)        VALUE ' | '.
+           05  CAR-YR-OUT      PIC 9(4).
+           05  FILLER          PIC x(4)        VALUE SPACES.
+      *Details formatting for both good and bad outputs
+
+
+       LINKAGE SECTION.
+           COPY BATCHSTAT.
+      *Populated just before GOBACK so a calling batch driver can log
+      *this step's record counts without re-opening BAD-FILE itself
+
+       PROCEDURE DIVISION.
+      *MAIN-ENTRY has no USING, so `cobc -x Homework2.cbl` still builds
+      *a standalone executable the way it always has; a batch driver
+      *instead CALLs the 'Homework2Batch' ENTRY below to get
+      *BATCH-RUN-STATUS back without cobc refusing to link an
+      *executable whose primary (PROGRAM-ID) entry has a USING clause
+       MAIN-ENTRY.
+           PERFORM VALIDATION-MAIN.
+           STOP RUN.
+
+       ENTRY 'Homework2Batch' USING BATCH-RUN-STATUS.
+      *BRS-BAD-FILE-NONEMPTY/EMPTY is derived from BAD-RECORD-CNT, not
+      *from re-reading BAD-FILE itself, so BAD-RECORD-CNT must already
+      *reflect the whole logical job (all segments of a restarted run)
+      *by this point or the flag will disagree with the file it claims
+      *to describe - CHECK-FOR-RESTART/WRITE-CHECKPOINT are what keep
+      *that true across a restart
+           PERFORM VALIDATION-MAIN.
+           MOVE RECORDS-PROCESSED-CNT TO BRS-RECORDS-PROCESSED.
+           MOVE BAD-RECORD-CNT TO BRS-BAD-RECORD-COUNT.
+           IF BAD-RECORD-CNT IS GREATER THAN ZERO
+               SET BRS-BAD-FILE-NONEMPTY TO TRUE
+           ELSE
+               SET BRS-BAD-FILE-EMPTY TO TRUE
+           END-IF.
+           GOBACK.
+
+       VALIDATION-MAIN.
+           OPEN INPUT CAR-SALES-FILE
+                      BRANCH-MASTER-FILE.
+           PERFORM CHECK-FOR-RESTART.
+           IF RECORDS-PROCESSED-CNT IS GREATER THAN ZERO
+               OPEN EXTEND GOOD-FILE
+                    EXTEND BAD-FILE
+                    EXTEND COMMISSION-WORK-FILE
+                    EXTEND MODEL-WORK-FILE
+               PERFORM SKIP-PROCESSED-RECORDS
+                   VARYING SKIP-COUNTER FROM 1 BY 1
+                   UNTIL SKIP-COUNTER IS GREATER THAN
+                             RECORDS-PROCESSED-CNT
+                      OR DATA-REMAINS-SWITCH = 'NO'
+           ELSE
+               OPEN OUTPUT GOOD-FILE
+                    OUTPUT BAD-FILE
+                    OUTPUT COMMISSION-WORK-FILE
+                    OUTPUT MODEL-WORK-FILE
+               PERFORM WRITE-HEADING
+           END-IF.
+           IF DATA-REMAINS-SWITCH NOT EQUAL TO 'NO'
+               READ CAR-SALES-FILE
+                   AT END MOVE 'NO' TO DATA-REMAINS-SWITCH
+               END-READ
+           END-IF.
+           PERFORM ERROR-CHK
+               UNTIL DATA-REMAINS-SWITCH = 'NO'.
+           PERFORM GENERATE-COMMISSION-SUMMARY.
+           PERFORM GENERATE-MODEL-SUMMARY.
+           PERFORM CLEAR-CHECKPOINT.
+           CLOSE CAR-SALES-FILE
+                 BRANCH-MASTER-FILE
+                 GOOD-FILE
+                 BAD-FILE.
+
+       CHECK-FOR-RESTART.
+      *Looks for a checkpoint left behind by a prior run that stopped
+      *before reaching end of file; a fresh run has no checkpoint file
+      *and starts at record zero like always
+           MOVE ZERO TO RECORDS-PROCESSED-CNT.
+           MOVE ZERO TO BAD-RECORD-CNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CKPT-FILE-STATUS EQUAL TO '00'
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE CKPT-RECORDS-PROCESSED TO
+                           RECORDS-PROCESSED-CNT
+                       MOVE CKPT-BAD-RECORD-CNT TO
+                           BAD-RECORD-CNT
+               END-READ
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+
+       SKIP-PROCESSED-RECORDS.
+      *Re-reads (without re-validating) the records a prior run already
+      *finished, so GOOD-FILE/BAD-FILE aren't given duplicate entries
+           READ CAR-SALES-FILE
+               AT END MOVE 'NO' TO DATA-REMAINS-SWITCH
+           END-READ.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE RECORDS-PROCESSED-CNT TO CKPT-RECORDS-PROCESSED.
+           MOVE BAD-RECORD-CNT TO CKPT-BAD-RECORD-CNT.
+           WRITE CHECKPOINT-LINE.
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+      *Run finished cleanly, so the checkpoint no longer applies; an
+      *empty checkpoint file reads back as record zero on the next run
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-COMMISSION-WORK-RECORD.
+           MOVE BRANCH TO CW-BRANCH.
+           MOVE SALESPERSON TO CW-SALESPERSON.
+           COMPUTE CW-COMMISSION-AMT ROUNDED =
+               SALE-AMOUNT * COMMISSION / 100.
+           WRITE COMMISSION-WORK-RECORD.
+
+       GENERATE-COMMISSION-SUMMARY.
+      *Sorts the good-record commission totals by branch, then
+      *salesperson within branch, and writes subtotal/grand-total
+      *break lines to COMMISSION-SUMMARY-FILE
+           CLOSE COMMISSION-WORK-FILE.
+           OPEN OUTPUT COMMISSION-SUMMARY-FILE.
+           MOVE COMMISSION-SUMMARY-HEADING TO COMMISSION-SUMMARY-LINE.
+           WRITE COMMISSION-SUMMARY-LINE.
+           MOVE 'Y' TO FIRST-SORT-RECORD-SW.
+           MOVE ZERO TO SALESPERSON-SUBTOTAL BRANCH-SUBTOTAL
+               COMMISSION-GRAND-TOTAL.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-BRANCH SW-SALESPERSON
+               USING COMMISSION-WORK-FILE
+               OUTPUT PROCEDURE IS BUILD-COMMISSION-SUMMARY.
+           IF FIRST-SORT-RECORD-SW NOT EQUAL TO 'Y'
+               PERFORM WRITE-SALESPERSON-SUBTOTAL
+               PERFORM WRITE-BRANCH-SUBTOTAL
+           END-IF.
+           PERFORM WRITE-COMMISSION-GRAND-TOTAL.
+           CLOSE COMMISSION-SUMMARY-FILE.
+
+       BUILD-COMMISSION-SUMMARY.
+           MOVE 'YES' TO SORT-DATA-REMAINS.
+           RETURN SORT-WORK-FILE
+               AT END MOVE 'NO' TO SORT-DATA-REMAINS
+           END-RETURN.
+           PERFORM PROCESS-SORTED-COMMISSION-RECORD
+               UNTIL SORT-DATA-REMAINS = 'NO'.
+
+       PROCESS-SORTED-COMMISSION-RECORD.
+           IF FIRST-SORT-RECORD-SW EQUAL TO 'Y'
+               MOVE SW-BRANCH TO PREV-BRANCH-OUT
+               MOVE SW-SALESPERSON TO PREV-SALESPERSON-OUT
+               MOVE 'N' TO FIRST-SORT-RECORD-SW
+           ELSE
+               IF SW-BRANCH NOT EQUAL TO PREV-BRANCH-OUT
+                   PERFORM WRITE-SALESPERSON-SUBTOTAL
+                   PERFORM WRITE-BRANCH-SUBTOTAL
+                   MOVE SW-BRANCH TO PREV-BRANCH-OUT
+                   MOVE SW-SALESPERSON TO PREV-SALESPERSON-OUT
+               ELSE
+                   IF SW-SALESPERSON NOT EQUAL TO PREV-SALESPERSON-OUT
+                       PERFORM WRITE-SALESPERSON-SUBTOTAL
+                       MOVE SW-SALESPERSON TO PREV-SALESPERSON-OUT
+                   END-IF
+               END-IF
+           END-IF.
+           ADD SW-COMMISSION-AMT TO SALESPERSON-SUBTOTAL
+               BRANCH-SUBTOTAL COMMISSION-GRAND-TOTAL.
+           RETURN SORT-WORK-FILE
+               AT END MOVE 'NO' TO SORT-DATA-REMAINS
+           END-RETURN.
+
+       WRITE-SALESPERSON-SUBTOTAL.
+           MOVE PREV-SALESPERSON-OUT TO CSL-SALESPERSON-OUT.
+           MOVE SALESPERSON-SUBTOTAL TO CSL-AMOUNT-OUT.
+           MOVE COMMISSION-SALESPERSON-LINE TO COMMISSION-SUMMARY-LINE.
+           WRITE COMMISSION-SUMMARY-LINE.
+           MOVE ZERO TO SALESPERSON-SUBTOTAL.
+
+       WRITE-BRANCH-SUBTOTAL.
+           MOVE PREV-BRANCH-OUT TO CBL-BRANCH-OUT.
+           MOVE BRANCH-SUBTOTAL TO CBL-AMOUNT-OUT.
+           MOVE COMMISSION-BRANCH-LINE TO COMMISSION-SUMMARY-LINE.
+           WRITE COMMISSION-SUMMARY-LINE.
+           MOVE SPACES TO COMMISSION-SUMMARY-LINE.
+           WRITE COMMISSION-SUMMARY-LINE.
+           MOVE ZERO TO BRANCH-SUBTOTAL.
+
+       WRITE-COMMISSION-GRAND-TOTAL.
+           MOVE COMMISSION-GRAND-TOTAL TO CGT-AMOUNT-OUT.
+           MOVE COMMISSION-GRAND-TOTAL-LINE TO COMMISSION-SUMMARY-LINE.
+           WRITE COMMISSION-SUMMARY-LINE.
+
+       WRITE-MODEL-WORK-RECORD.
+           MOVE CAR-MODEL TO MW-CAR-MODEL.
+           MOVE CAR-YEAR TO MW-CAR-YEAR.
+           MOVE SALE-AMOUNT TO MW-SALE-AMOUNT.
+           WRITE MODEL-WORK-RECORD.
+
+       GENERATE-MODEL-SUMMARY.
+      *First sort/control-break rolls MODEL-WORK-FILE up into one
+      *count record per car-model/car-year in MODEL-COUNT-FILE; a
+      *second sort then orders those counts descending by units into
+      *MODEL-SUMMARY-FILE
+           CLOSE MODEL-WORK-FILE.
+           OPEN OUTPUT MODEL-COUNT-FILE.
+           MOVE 'Y' TO FIRST-MODEL-SORT-SW.
+           MOVE ZERO TO MODEL-UNIT-COUNT.
+           MOVE ZERO TO MODEL-DOLLAR-TOTAL.
+           SORT MODEL-SORT-FILE
+               ON ASCENDING KEY MS-CAR-MODEL MS-CAR-YEAR
+               USING MODEL-WORK-FILE
+               OUTPUT PROCEDURE IS BUILD-MODEL-COUNTS.
+           IF FIRST-MODEL-SORT-SW NOT EQUAL TO 'Y'
+               PERFORM WRITE-MODEL-COUNT-RECORD
+           END-IF.
+           CLOSE MODEL-COUNT-FILE.
+
+           OPEN OUTPUT MODEL-SUMMARY-FILE.
+           MOVE MODEL-SUMMARY-HEADING TO MODEL-SUMMARY-LINE.
+           WRITE MODEL-SUMMARY-LINE.
+           SORT MODEL-COUNT-SORT-FILE
+               ON DESCENDING KEY MCS-UNIT-COUNT
+               USING MODEL-COUNT-FILE
+               OUTPUT PROCEDURE IS WRITE-MODEL-SUMMARY-LINES.
+           CLOSE MODEL-SUMMARY-FILE.
+
+       BUILD-MODEL-COUNTS.
+           MOVE 'YES' TO MODEL-SORT-DATA-REMAINS.
+           RETURN MODEL-SORT-FILE
+               AT END MOVE 'NO' TO MODEL-SORT-DATA-REMAINS
+           END-RETURN.
+           PERFORM PROCESS-SORTED-MODEL-RECORD
+               UNTIL MODEL-SORT-DATA-REMAINS = 'NO'.
+
+       PROCESS-SORTED-MODEL-RECORD.
+           IF FIRST-MODEL-SORT-SW EQUAL TO 'Y'
+               MOVE MS-CAR-MODEL TO PREV-MODEL-OUT
+               MOVE MS-CAR-YEAR TO PREV-MODEL-YEAR-OUT
+               MOVE 'N' TO FIRST-MODEL-SORT-SW
+           ELSE
+               IF MS-CAR-MODEL NOT EQUAL TO PREV-MODEL-OUT
+                  OR MS-CAR-YEAR NOT EQUAL TO PREV-MODEL-YEAR-OUT
+                   PERFORM WRITE-MODEL-COUNT-RECORD
+                   MOVE MS-CAR-MODEL TO PREV-MODEL-OUT
+                   MOVE MS-CAR-YEAR TO PREV-MODEL-YEAR-OUT
+               END-IF
+           END-IF.
+           ADD 1 TO MODEL-UNIT-COUNT.
+           ADD MS-SALE-AMOUNT TO MODEL-DOLLAR-TOTAL.
+           RETURN MODEL-SORT-FILE
+               AT END MOVE 'NO' TO MODEL-SORT-DATA-REMAINS
+           END-RETURN.
+
+       WRITE-MODEL-COUNT-RECORD.
+           MOVE PREV-MODEL-OUT TO MC-CAR-MODEL.
+           MOVE PREV-MODEL-YEAR-OUT TO MC-CAR-YEAR.
+           MOVE MODEL-UNIT-COUNT TO MC-UNIT-COUNT.
+           MOVE MODEL-DOLLAR-TOTAL TO MC-DOLLAR-TOTAL.
+           WRITE MODEL-COUNT-RECORD.
+           MOVE ZERO TO MODEL-UNIT-COUNT.
+           MOVE ZERO TO MODEL-DOLLAR-TOTAL.
+
+       WRITE-MODEL-SUMMARY-LINES.
+           MOVE 'YES' TO MODEL-COUNT-SORT-DATA-REMAINS.
+           RETURN MODEL-COUNT-SORT-FILE
+               AT END MOVE 'NO' TO MODEL-COUNT-SORT-DATA-REMAINS
+           END-RETURN.
+           PERFORM WRITE-ONE-MODEL-SUMMARY-LINE
+               UNTIL MODEL-COUNT-SORT-DATA-REMAINS = 'NO'.
+
+       WRITE-ONE-MODEL-SUMMARY-LINE.
+           MOVE MCS-CAR-MODEL TO MSL-CAR-MODEL.
+           MOVE MCS-CAR-YEAR TO MSL-CAR-YEAR.
+           MOVE MCS-UNIT-COUNT TO MSL-UNIT-COUNT-OUT.
+           MOVE MCS-DOLLAR-TOTAL TO MSL-DOLLAR-TOTAL-OUT.
+           MOVE MODEL-SUMMARY-DETAIL TO MODEL-SUMMARY-LINE.
+           WRITE MODEL-SUMMARY-LINE.
+           RETURN MODEL-COUNT-SORT-FILE
+               AT END MOVE 'NO' TO MODEL-COUNT-SORT-DATA-REMAINS
+           END-RETURN.
+
+       ERROR-CHK.
+       MOVE 'N' TO MISSING-FLAG NON-NUM-FLAG BAD-COMM-FLAG
+           BAD-YEAR-FLAG BAD-DATE-FLAG BAD-BRANCH-FLAG.
+      *Resets every rule's flag so each record starts clean
+
+           IF LOCATION EQUAL TO SPACES
+              OR SALESPERSON EQUAL TO SPACES
+              OR CUSTOMER EQUAL TO SPACES
+              OR CAR-MODEL EQUAL TO SPACES
+              OR BRANCH EQUAL TO ZERO
+              OR SALE-DATE EQUAL TO ZERO
+              OR SALE-AMOUNT EQUAL TO ZERO
+              OR COMMISSION EQUAL TO ZERO
+              OR CAR-YEAR EQUAL TO ZERO
+               MOVE 'Y' TO MISSING-FLAG
+           END-IF.
+      *Checks for missing information - either a blank text field or a
+      *numeric field left at zero
+
+           IF BRANCH IS NOT NUMERIC
+              OR SALE-DATE IS NOT NUMERIC
+              OR SALE-AMOUNT IS NOT NUMERIC
+              OR COMMISSION IS NOT NUMERIC
+              OR CAR-YEAR IS NOT NUMERIC
+               MOVE 'Y' TO NON-NUM-FLAG
+           END-IF.
+      *Checks for non-numeric data in a field that should be numeric
+
+           IF COMMISSION IS LESS THAN ZERO OR GREATER THAN 100
+               MOVE 'Y' TO BAD-COMM-FLAG
+           END-IF.
+
+           IF CAR-YEAR IS LESS THAN 1930 OR GREATER THAN 2016
+               MOVE 'Y' TO BAD-YEAR-FLAG
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN MONTH EQUAL TO 1 OR 3 OR 5 OR 7 OR 8 OR 10 OR 12
+                   IF DAY-IN IS GREATER THAN 31
+                       MOVE 'Y' TO BAD-DATE-FLAG
+                   END-IF
+
+               WHEN MONTH EQUAL TO 4 OR 6 OR 9 OR 11
+                   IF DAY-IN IS GREATER THAN 30
+                       MOVE 'Y' TO BAD-DATE-FLAG
+                   END-IF
+
+               WHEN MONTH EQUAL TO 2
+                   IF DAY-IN IS GREATER THAN 29
+                       MOVE 'Y' TO BAD-DATE-FLAG
+                   END-IF
+
+               WHEN MONTH IS LESS THAN 1 OR GREATER THAN 12
+                   MOVE 'Y' TO BAD-DATE-FLAG
+           END-EVALUATE.
+      *Used to condense all of the day error checks in one statement
+
+           IF BRANCH IS NUMERIC
+               PERFORM LOOKUP-BRANCH-MASTER
+           END-IF.
+      *Skips the master lookup when BRANCH isn't even numeric - that's
+      *already caught by NON-NUM-FLAG above
+
+           PERFORM MOVE-DETAILS.
+
+           IF MISSING-FOUND OR NON-NUM-FOUND OR BAD-COMM-FOUND
+              OR BAD-YEAR-FOUND OR BAD-DATE-FOUND OR BAD-BRANCH-FOUND
+                MOVE PRINTV-HEAD TO BAD-PRINT
+                WRITE BAD-PRINT
+      *Sets the header after the error messages have been printed
+                MOVE PRINTV-DETAILS TO BAD-PRINT
+                WRITE BAD-PRINT
+                PERFORM WRITE-ALL-ERROR-MESSAGES
+                MOVE SPACES TO BAD-PRINT
+                WRITE BAD-PRINT
+      *Prints an empty line for formatting purposes
+                ADD 1 TO BAD-RECORD-CNT
+           ELSE
+                MOVE PRINTV-DETAILS TO GOOD-PRINT
+                WRITE GOOD-PRINT
+                PERFORM WRITE-COMMISSION-WORK-RECORD
+                PERFORM WRITE-MODEL-WORK-RECORD
+           END-IF.
+
+           ADD 1 TO RECORDS-PROCESSED-CNT.
+           DIVIDE RECORDS-PROCESSED-CNT BY CHECKPOINT-INTERVAL
+               GIVING CKPT-QUOTIENT
+               REMAINDER CKPT-REMAINDER.
+           IF CKPT-REMAINDER EQUAL TO ZERO
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+      *Every CHECKPOINT-INTERVAL records, drop a checkpoint so a rerun
+      *after an abend does not have to start back over at record one
+
+           READ CAR-SALES-FILE
+              AT END MOVE 'NO' TO DATA-REMAINS-SWITCH
+           END-READ.
+      *Reads the next input
+
+       LOOKUP-BRANCH-MASTER.
+      *Flags a branch number the master doesn't recognize, and flags a
+      *LOCATION that doesn't match the site on file for that branch
+           MOVE BRANCH TO BM-BRANCH.
+           READ BRANCH-MASTER-FILE
+               INVALID KEY
+                   MOVE 'Y' TO BAD-BRANCH-FLAG
+               NOT INVALID KEY
+                   IF LOCATION NOT EQUAL TO BM-LOCATION
+                       MOVE 'Y' TO BAD-BRANCH-FLAG
+                   END-IF
+           END-READ.
+
+       WRITE-ALL-ERROR-MESSAGES.
+      *Writes one line per rule the record failed, instead of stopping
+      *at whichever rule happened to run last
+           IF MISSING-FOUND
+             MOVE 'ERROR - INFORMATION MISSING FROM INPUT RECORD.      '
+                 TO E-MSG-PRINT
+             MOVE E-MSG-PRINT-LINE TO BAD-PRINT
+             WRITE BAD-PRINT
+           END-IF.
+
+           IF NON-NUM-FOUND
+             MOVE 'ERROR - NON-NUMERIC DATA ENTERED FOR NUMERIC FIELD. '
+                 TO E-MSG-PRINT
+             MOVE E-MSG-PRINT-LINE TO BAD-PRINT
+             WRITE BAD-PRINT
+           END-IF.
+
+           IF BAD-COMM-FOUND
+             MOVE 'ERROR - COMMISSION RATE MUST BE BETWEEN 0% AND 100%.'
+                 TO E-MSG-PRINT
+             MOVE E-MSG-PRINT-LINE TO BAD-PRINT
+             WRITE BAD-PRINT
+           END-IF.
+
+           IF BAD-YEAR-FOUND
+             MOVE 'ERROR - CAR YEAR MUST BE AT LEAST 1930.             '
+                 TO E-MSG-PRINT
+             MOVE E-MSG-PRINT-LINE TO BAD-PRINT
+             WRITE BAD-PRINT
+           END-IF.
+
+           IF BAD-DATE-FOUND
+             MOVE 'ERROR - INVALID DATE OF SALE.                       '
+                 TO E-MSG-PRINT
+             MOVE E-MSG-PRINT-LINE TO BAD-PRINT
+             WRITE BAD-PRINT
+           END-IF.
+
+           IF BAD-BRANCH-FOUND
+             MOVE 'ERROR - BRANCH/LOCATION NOT FOUND ON BRANCH MASTER. '
+                 TO E-MSG-PRINT
+             MOVE E-MSG-PRINT-LINE TO BAD-PRINT
+             WRITE BAD-PRINT
+           END-IF.
+
+       WRITE-HEADING.
+           MOVE PRINTV-HEAD TO GOOD-PRINT.
+       WRITE GOOD-PRINT.
+      *Writes the heading for the good input
+
+       MOVE-DETAILS.
+      *Used to move the inputs to either good or bad output
+        MOVE LOCATION TO LOC-OUT.
+        MOVE BRANCH TO BRNCH-OUT.
+        MOVE SALESPERSON TO SALE-PER-OUT.
+        MOVE CUSTOMER TO CUST-OUT.
+        MOVE MONTH TO MONTH-OUT.
+        MOVE DAY-IN TO DAY-OUT.
+        MOVE YEAR TO YEAR-OUT.
+        MOVE SALE-AMOUNT TO SALE-AMNT-OUT.
+        MOVE COMMISSION TO COMM-OUT.
+        MOVE CAR-MODEL TO CAR-MDL-OUT.
+        MOVE CAR-YEAR TO CAR-YR-OUT.
