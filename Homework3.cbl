@@ -1,136 +1,351 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.     Homework2.
-       AUTHOR.         Mitchell A, Adam M, Michael L.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CLASS-FILE   ASSIGN TO 'N:\INPUT.TXT'
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OUTPUT-FILE  ASSIGN TO 'N:\OUTPUT.TXT'
-               ORGANIZATION IS LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-       FD  CLASS-FILE
-           RECORD CONTAINS 37 CHARACTERS
-           DATA RECORD IS CLASS-RECORD.
-       01  CLASS-RECORD.
-           05  FIRST-NAME-IN     PIC X(10).
-           05  LAST-NAME-IN      PIC X(15).
-           05  GRADES-IN         OCCURS 4 TIMES.
-               10  GRADE-IN      PIC 999.
-       FD  OUTPUT-FILE
-           RECORD CONTAINS 47
-           DATA RECORD IS OUT-PRINT.
-       01  OUT-PRINT          PIC X(47).
-       
-       WORKING-STORAGE SECTION.
-       01  DATA-REMAINS-SWITCH PIC xx          VALUE SPACES.
-      *Used to determine when to continue reading the file
-       
-       01  CURVE-FLAG PIC xx                   VALUE SPACES.
-      *Used to determine if the averages needed curved
-
-       01  TABLE-SIZE PIC 99                   VALUE ZEROS.
-      *Used to handle tables of varing sizes by counting it as the table is filled
-
-       01  AVG-CHK PIC 99                      VALUE ZEROS.
-      *Control variable for checking if the average needs curved
-
-       01  COUNTER PIC 99                        VALUE ZEROS.
-      *Used as a way to access each element in the table
-
-       01  CLASS-TABLE.
-           05  STUDENT           OCCURS 10 TIMES.
-               10  FIRST-NAME    PIC X(10).
-               10  LAST-NAME     PIC X(15).
-               10  GRADES        OCCURS 4 TIMES.
-                   15  GRADE     PIC 999.
-               10  AVG           PIC 999    VALUE ZEROS.
-      *Table used for storing the students        
-
-       01  PRINT-HEAD.
-	   05  FILLER	        PIC x(10)		VALUE 'First Name'.
-	   05  FILLER	        PIC x(6)		VALUE ' |    '.
-	   05  FILLER	        PIC x(9)		VALUE 'Last Name'.
-	   05  FILLER	        PIC x(6)	 	VALUE '    | '.
-	   05  FILLER	        PIC x(3)		VALUE 'Avg'.
-	   05  FILLER	        PIC x(3)		VALUE ' | '.
-	   05  FILLER	        PIC x(10)		VALUE 'Curved Avg'.
-      *Standard heading output format 
-       
-       01  PRINT-DETAILS.
-	      05  FIRST-NAME-OUT   PIC x(10).
-	      05  FILLER		   PIC x(3)		VALUE ' | '.
-	      05  LAST-NAME-OUT	   PIC x(15).
-	      05  FILLER		   PIC x(3)		VALUE ' | '.
-	      05  AVG-OUT		   PIC 9(3).
-	      05  FILLER		   PIC x(3)		VALUE ' | '.
-          05  FILLER           PIC x(3)     VALUE SPACES.
-	      05  C-AVG-OUT	       PIC 9(3).
-	      05  FILLER		   PIC x(4)		VALUE SPACES.
-      *Standard details formatting 
-     
-
-       PROCEDURE DIVISION.
-
-       VALIDATION-MAIN.
-       	  OPEN INPUT CLASS-FILE
-	       OUTPUT OUTPUT-FILE.
-	   READ CLASS-FILE
-	       AT END MOVE 'NO' TO DATA-REMAINS-SWITCH
-	   END-READ.
-          PERFORM INPUT-PARAGRAPH
-               UNTIL DATA-REMAINS-SWITCH = 'NO'.
-	   CLOSE CLASS-FILE.
-          PERFORM PROCESS-PARAGRAPH TABLE-SIZE TIMES.
-          PERFORM WRITE-HEADING.
-          MOVE 0 TO COUNTER.
-          PERFORM OUTPUT-PARAGRAPH TABLE-SIZE TIMES.
-          CLOSE OUTPUT-FILE.
-	   STOP RUN.
-
-       INPUT-PARAGRAPH.
-      *Takes the input and moves it into the table for later processing
-          ADD 1 TO TABLE-SIZE.
-          MOVE FIRST-NAME-IN TO FIRST-NAME(TABLE-SIZE).
-          MOVE LAST-NAME-IN TO LAST-NAME(TABLE-SIZE).
-          MOVE GRADE-IN(1) TO GRADE(TABLE-SIZE, 1).
-          MOVE GRADE-IN(2) TO GRADE(TABLE-SIZE, 2).
-          MOVE GRADE-IN(3) TO GRADE(TABLE-SIZE, 3).
-          MOVE GRADE-IN(4) TO GRADE(TABLE-SIZE, 4).
-          ADD  GRADE(TABLE-SIZE, 1) 
-               GRADE(TABLE-SIZE, 2) 
-               GRADE(TABLE-SIZE, 3)
-               GRADE(TABLE-SIZE, 4) 
-          GIVING AVG(TABLE-SIZE).                                        
-          DIVIDE AVG(TABLE-SIZE) BY 4 GIVING AVG(TABLE-SIZE).
-          READ CLASS-FILE 
-               AT END MOVE 'NO' TO DATA-REMAINS-SWITCH
-          END-READ.
-
-       PROCESS-PARAGRAPH.
-      *Calculates the average for every student
-          ADD 1 TO COUNTER.
-          IF AVG(COUNTER) IS GREATER THAN 84
-             ADD 1 TO AVG-CHK.
-          ENDIF.
-       
-       WRITE-HEADING.
-      *Standard heading paragraph
-          MOVE PRINT-HEAD TO OUT-PRINT.
-          WRITE OUT-PRINT.
-       
-       OUTPUT-PARAGRAPH.
-      *Checks the AVG-CHK variable for if curving is needed then does appropriate output writing
-          ADD 1 TO COUNTER.
-          IF AVG-CHK IS LESS THAN 3
-             MOVE AVG(COUNTER) TO C-AVG-OUT
-             ADD 10 TO C-AVG-OUT
-          ELSE
-             MOVE AVG(COUNTER) TO C-AVG-OUT.
-          MOVE FIRST-NAME(COUNTER) TO FIRST-NAME-OUT.
-          MOVE LAST-NAME(COUNTER) TO LAST-NAME-OUT.
-          MOVE AVG(COUNTER) TO AVG-OUT.
-          MOVE PRINT-DETAILS TO OUT-PRINT.
-          WRITE OUT-PRINT.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     Homework3.
+       AUTHOR.         Mitchell A, Adam M, Michael L.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLASS-FILE       ASSIGN TO 'N:\CLASS.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OUTPUT-FILE      ASSIGN TO 'N:\CLASSOUT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-FILE   ASSIGN TO 'N:\EXCEPT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *EXCEPTION-FILE catches blank names and out-of-range grades
+      *before they ever reach CLASS-TABLE, in the same spirit as
+      *Homework2's BAD-FILE/error-message pattern
+      *CLASS-FILE/CLASSOUT.TXT get their own N: paths (distinct from
+      *Homework2's INPUT.TXT and Homework1's output.txt) now that
+      *DailyBatchDriver runs all three programs in the same job
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLASS-FILE
+           DATA RECORD IS CLASS-CONTROL-RECORD, CLASS-RECORD.
+       01  CLASS-CONTROL-RECORD.
+           05  CTL-NUM-ASSIGNMENTS     PIC 99.
+           05  CTL-CURVE-MODE          PIC 9.
+           05  CTL-CURVE-THRESHOLD     PIC 999.
+           05  CTL-CURVE-TRIGGER-COUNT PIC 999.
+           05  CTL-CURVE-AMOUNT        PIC 99.
+      *First record of CLASS-FILE - run-wide parameters instead of the
+      *literals this program used to hardcode. CURVE-MODE 1 is the
+      *original threshold/trigger-count curve; CURVE-MODE 2 curves
+      *every average up by whatever it takes to bring the class high
+      *average to 100
+       01  CLASS-RECORD.
+           05  FIRST-NAME-IN     PIC X(10).
+           05  LAST-NAME-IN      PIC X(15).
+           05  GRADE-IN          PIC S999
+               SIGN IS LEADING SEPARATE CHARACTER
+               OCCURS 1 TO 20 TIMES DEPENDING ON NUM-ASSIGNMENTS.
+      *GRADE-IN now sizes itself off NUM-ASSIGNMENTS (from the control
+      *record) instead of a fixed OCCURS 4 TIMES, so a term with 5 or
+      *6 graded assignments no longer needs dummy zero grades stuffed
+      *into the input to make the record fit
+      *GRADE-IN carries a separate leading sign so a negative grade in
+      *the roster (entered by mistake) can still be read and caught by
+      *CHECK-ROSTER-EXCEPTIONS instead of being unrepresentable
+
+       FD  OUTPUT-FILE
+           RECORD CONTAINS 47
+           DATA RECORD IS OUT-PRINT.
+       01  OUT-PRINT          PIC X(47).
+
+       FD  EXCEPTION-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS EXCEPTION-LINE.
+       01  EXCEPTION-LINE     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  DATA-REMAINS-SWITCH PIC xx          VALUE SPACES.
+      *Used to determine when to continue reading the file
+
+       01  NUM-ASSIGNMENTS     PIC 99          VALUE 4.
+       01  CURVE-MODE          PIC 9           VALUE 1.
+       01  CURVE-THRESHOLD     PIC 999         VALUE 84.
+       01  CURVE-TRIGGER-COUNT PIC 999         VALUE 3.
+       01  CURVE-AMOUNT        PIC 99          VALUE 10.
+      *Defaults, overwritten by CLASS-CONTROL-RECORD on every run - so
+      *a missing/blank control record still behaves like the original
+      *hardcoded 4-assignment, 84/3/10 curve
+
+       01  HIGHEST-AVG         PIC 999         VALUE ZEROS.
+      *Highest class average seen so far, used only by CURVE-MODE 2
+
+       01  TABLE-SIZE PIC 999                  VALUE ZEROS.
+      *Used to handle tables of varying sizes by counting as it fills
+
+       01  AVG-CHK PIC 999                     VALUE ZEROS.
+      *Control variable for checking if the average needs curved
+
+       01  COUNTER PIC 999                     VALUE ZEROS.
+      *Used as a way to access each element in the table
+
+       01  GRADE-TOTAL PIC 9(5)                VALUE ZEROS.
+       01  GRADE-INDEX PIC 99                  VALUE ZEROS.
+      *GRADE-TOTAL/GRADE-INDEX replace the four hardcoded ADDs and
+      *MOVEs so the average can be computed over however many grades
+      *NUM-ASSIGNMENTS says are actually present
+
+       01  BLANK-NAME-FLAG PIC x               VALUE 'N'.
+           88  BLANK-NAME-FOUND                VALUE 'Y'.
+       01  BAD-GRADE-FLAG  PIC x               VALUE 'N'.
+           88  BAD-GRADE-FOUND                 VALUE 'Y'.
+
+       01  EXCEPTION-CNT PIC 999                VALUE ZEROS.
+      *Count of roster lines rejected to EXCEPTION-FILE, reported to
+      *the batch driver through BATCH-RUN-STATUS on GOBACK
+      *One flag per roster validation rule, same idiom Homework2 uses
+      *for VALIDATION-FLAGS
+
+       01  CLASS-TABLE.
+           05  STUDENT OCCURS 1 TO 500 TIMES DEPENDING ON TABLE-SIZE.
+               10  FIRST-NAME    PIC X(10).
+               10  LAST-NAME     PIC X(15).
+               10  AVG           PIC 999    VALUE ZEROS.
+               10  GRADE         PIC 999
+                   OCCURS 1 TO 20 TIMES DEPENDING ON NUM-ASSIGNMENTS.
+      *Table used for storing the students - OCCURS DEPENDING ON
+      *TABLE-SIZE instead of a fixed 10, so a 25-30 student roster no
+      *longer has to be split into batches to avoid overrunning it
+
+       01  PRINT-HEAD.
+           05  FILLER          PIC x(10)       VALUE 'First Name'.
+           05  FILLER          PIC x(6)        VALUE ' |    '.
+           05  FILLER          PIC x(9)        VALUE 'Last Name'.
+           05  FILLER          PIC x(6)        VALUE '    | '.
+           05  FILLER          PIC x(3)        VALUE 'Avg'.
+           05  FILLER          PIC x(3)        VALUE ' | '.
+           05  FILLER          PIC x(10)       VALUE 'Curved Avg'.
+      *Standard heading output format
+
+       01  PRINT-DETAILS.
+           05  FIRST-NAME-OUT  PIC x(10).
+           05  FILLER          PIC x(3)        VALUE ' | '.
+           05  LAST-NAME-OUT   PIC x(15).
+           05  FILLER          PIC x(3)        VALUE ' | '.
+           05  AVG-OUT         PIC 9(3).
+           05  FILLER          PIC x(3)        VALUE ' | '.
+           05  FILLER          PIC x(3)        VALUE SPACES.
+           05  C-AVG-OUT       PIC 9(3).
+           05  FILLER          PIC x(4)        VALUE SPACES.
+      *Standard details formatting
+
+       01  EXCEPTION-HEADING.
+           05  FILLER          PIC x(10)       VALUE 'First Name'.
+           05  FILLER          PIC x(3)        VALUE ' | '.
+           05  FILLER          PIC x(9)        VALUE 'Last Name'.
+           05  FILLER          PIC x(3)        VALUE ' | '.
+           05  FILLER          PIC x(40)       VALUE 'ISSUE'.
+           05  FILLER          PIC x(15)       VALUE SPACES.
+
+       01  EXCEPTION-DETAIL.
+           05  EXC-FIRST-NAME-OUT PIC X(10).
+           05  FILLER          PIC x(3)        VALUE ' | '.
+           05  EXC-LAST-NAME-OUT PIC X(15).
+           05  FILLER          PIC x(52)       VALUE SPACES.
+
+       01  EXCEPTION-MSG-LINE.
+           05  EXC-MSG-PRINT   PIC X(60).
+           05  FILLER          PIC x(20)       VALUE SPACES.
+
+       LINKAGE SECTION.
+           COPY BATCHSTAT.
+      *Populated just before GOBACK so a calling batch driver can log
+      *this step's counts without re-opening EXCEPTION-FILE itself
+
+       PROCEDURE DIVISION.
+      *MAIN-ENTRY has no USING, so `cobc -x Homework3.cbl` still builds
+      *a standalone executable the way it always has; a batch driver
+      *instead CALLs the 'Homework3Batch' ENTRY below to get
+      *BATCH-RUN-STATUS back without cobc refusing to link an
+      *executable whose primary (PROGRAM-ID) entry has a USING clause
+       MAIN-ENTRY.
+           PERFORM VALIDATION-MAIN.
+           STOP RUN.
+
+       ENTRY 'Homework3Batch' USING BATCH-RUN-STATUS.
+           PERFORM VALIDATION-MAIN.
+           COMPUTE BRS-RECORDS-PROCESSED = TABLE-SIZE + EXCEPTION-CNT.
+           MOVE EXCEPTION-CNT TO BRS-BAD-RECORD-COUNT.
+           IF EXCEPTION-CNT IS GREATER THAN ZERO
+               SET BRS-BAD-FILE-NONEMPTY TO TRUE
+           ELSE
+               SET BRS-BAD-FILE-EMPTY TO TRUE
+           END-IF.
+           GOBACK.
+
+       VALIDATION-MAIN.
+           OPEN INPUT CLASS-FILE
+                OUTPUT OUTPUT-FILE
+                OUTPUT EXCEPTION-FILE.
+           PERFORM READ-CONTROL-RECORD.
+           PERFORM WRITE-EXCEPTION-HEADING.
+           READ CLASS-FILE
+               AT END MOVE 'NO' TO DATA-REMAINS-SWITCH
+           END-READ.
+           PERFORM INPUT-PARAGRAPH
+               UNTIL DATA-REMAINS-SWITCH = 'NO'.
+           CLOSE CLASS-FILE.
+           PERFORM PROCESS-PARAGRAPH TABLE-SIZE TIMES.
+           IF CURVE-MODE EQUAL TO 2
+               PERFORM COMPUTE-CURVE-TO-HIGHEST-AMOUNT
+           END-IF.
+           PERFORM WRITE-HEADING.
+           MOVE 0 TO COUNTER.
+           PERFORM OUTPUT-PARAGRAPH TABLE-SIZE TIMES.
+           CLOSE OUTPUT-FILE
+                 EXCEPTION-FILE.
+
+       READ-CONTROL-RECORD.
+      *First line of CLASS-FILE carries this run's parameters instead
+      *of the hardcoded 4-assignment, 84/3/10 curve literals
+           READ CLASS-FILE
+               AT END MOVE 'NO' TO DATA-REMAINS-SWITCH
+           END-READ.
+           IF DATA-REMAINS-SWITCH NOT EQUAL TO 'NO'
+               IF CTL-NUM-ASSIGNMENTS IS NUMERIC
+                  AND CTL-NUM-ASSIGNMENTS IS GREATER THAN ZERO
+                  AND CTL-NUM-ASSIGNMENTS IS NOT GREATER THAN 20
+                  AND CTL-CURVE-MODE IS NUMERIC
+                  AND (CTL-CURVE-MODE EQUAL TO 1
+                       OR CTL-CURVE-MODE EQUAL TO 2)
+                   MOVE CTL-NUM-ASSIGNMENTS TO NUM-ASSIGNMENTS
+                   MOVE CTL-CURVE-MODE TO CURVE-MODE
+                   MOVE CTL-CURVE-THRESHOLD TO CURVE-THRESHOLD
+                   MOVE CTL-CURVE-TRIGGER-COUNT TO CURVE-TRIGGER-COUNT
+                   MOVE CTL-CURVE-AMOUNT TO CURVE-AMOUNT
+               ELSE
+      *A student record mistakenly parsed as CLASS-CONTROL-RECORD will
+      *virtually never pass every one of these checks, so this is
+      *treated as a missing/malformed control record rather than a
+      *legacy file that gets silently misread field-by-field
+                   DISPLAY 'ERROR - CLASS-FILE FIRST RECORD IS NOT A '
+                       'VALID CONTROL RECORD. RUN ABORTED - ADD A '
+                       'CONTROL RECORD (NUM-ASSIGNMENTS, CURVE-MODE, '
+                       'CURVE-THRESHOLD, CURVE-TRIGGER-COUNT, '
+                       'CURVE-AMOUNT) AS THE FIRST LINE OF CLASS-FILE.'
+                   STOP RUN
+               END-IF
+           END-IF.
+
+       INPUT-PARAGRAPH.
+      *Validates the input before it ever reaches CLASS-TABLE; a bad
+      *record goes to EXCEPTION-FILE instead of being folded into a
+      *student's average and the class-wide curve decision
+           PERFORM CHECK-ROSTER-EXCEPTIONS.
+           IF BLANK-NAME-FOUND OR BAD-GRADE-FOUND
+               PERFORM WRITE-EXCEPTION-RECORD
+           ELSE
+               PERFORM ADD-STUDENT-TO-TABLE
+           END-IF.
+           READ CLASS-FILE
+               AT END MOVE 'NO' TO DATA-REMAINS-SWITCH
+           END-READ.
+
+       CHECK-ROSTER-EXCEPTIONS.
+           MOVE 'N' TO BLANK-NAME-FLAG.
+           MOVE 'N' TO BAD-GRADE-FLAG.
+           IF FIRST-NAME-IN EQUAL TO SPACES
+              OR LAST-NAME-IN EQUAL TO SPACES
+               MOVE 'Y' TO BLANK-NAME-FLAG
+           END-IF.
+           PERFORM VARYING GRADE-INDEX FROM 1 BY 1
+               UNTIL GRADE-INDEX IS GREATER THAN NUM-ASSIGNMENTS
+               IF GRADE-IN(GRADE-INDEX) IS GREATER THAN 100
+                  OR GRADE-IN(GRADE-INDEX) IS LESS THAN ZERO
+                   MOVE 'Y' TO BAD-GRADE-FLAG
+               END-IF
+           END-PERFORM.
+
+       ADD-STUDENT-TO-TABLE.
+      *Takes the input and moves it into the table for later processing
+           ADD 1 TO TABLE-SIZE.
+           MOVE FIRST-NAME-IN TO FIRST-NAME(TABLE-SIZE).
+           MOVE LAST-NAME-IN TO LAST-NAME(TABLE-SIZE).
+           MOVE ZERO TO GRADE-TOTAL.
+           PERFORM VARYING GRADE-INDEX FROM 1 BY 1
+               UNTIL GRADE-INDEX IS GREATER THAN NUM-ASSIGNMENTS
+               MOVE GRADE-IN(GRADE-INDEX)
+                   TO GRADE(TABLE-SIZE, GRADE-INDEX)
+               ADD GRADE-IN(GRADE-INDEX) TO GRADE-TOTAL
+           END-PERFORM.
+           DIVIDE GRADE-TOTAL BY NUM-ASSIGNMENTS GIVING AVG(TABLE-SIZE).
+
+       PROCESS-PARAGRAPH.
+      *Calculates the curve decision for every student
+           ADD 1 TO COUNTER.
+           EVALUATE CURVE-MODE
+               WHEN 2
+                   IF AVG(COUNTER) IS GREATER THAN HIGHEST-AVG
+                       MOVE AVG(COUNTER) TO HIGHEST-AVG
+                   END-IF
+               WHEN OTHER
+                   IF AVG(COUNTER) IS GREATER THAN CURVE-THRESHOLD
+                       ADD 1 TO AVG-CHK
+                   END-IF
+           END-EVALUATE.
+
+       COMPUTE-CURVE-TO-HIGHEST-AMOUNT.
+      *CURVE-MODE 2 - curve every average up by whatever it takes to
+      *bring the class high average to 100
+           IF HIGHEST-AVG IS LESS THAN 100
+               COMPUTE CURVE-AMOUNT = 100 - HIGHEST-AVG
+           ELSE
+               MOVE ZERO TO CURVE-AMOUNT
+           END-IF.
+
+       WRITE-HEADING.
+      *Standard heading paragraph
+           MOVE PRINT-HEAD TO OUT-PRINT.
+           WRITE OUT-PRINT.
+
+       OUTPUT-PARAGRAPH.
+      *Checks the curve mode/decision then does the appropriate write
+           ADD 1 TO COUNTER.
+           EVALUATE CURVE-MODE
+               WHEN 2
+                   MOVE AVG(COUNTER) TO C-AVG-OUT
+                   ADD CURVE-AMOUNT TO C-AVG-OUT
+               WHEN OTHER
+                   IF AVG-CHK IS LESS THAN CURVE-TRIGGER-COUNT
+                       MOVE AVG(COUNTER) TO C-AVG-OUT
+                       ADD CURVE-AMOUNT TO C-AVG-OUT
+                   ELSE
+                       MOVE AVG(COUNTER) TO C-AVG-OUT
+                   END-IF
+           END-EVALUATE.
+           MOVE FIRST-NAME(COUNTER) TO FIRST-NAME-OUT.
+           MOVE LAST-NAME(COUNTER) TO LAST-NAME-OUT.
+           MOVE AVG(COUNTER) TO AVG-OUT.
+           MOVE PRINT-DETAILS TO OUT-PRINT.
+           WRITE OUT-PRINT.
+
+       WRITE-EXCEPTION-HEADING.
+           MOVE EXCEPTION-HEADING TO EXCEPTION-LINE.
+           WRITE EXCEPTION-LINE.
+
+       WRITE-EXCEPTION-RECORD.
+           MOVE FIRST-NAME-IN TO EXC-FIRST-NAME-OUT.
+           MOVE LAST-NAME-IN TO EXC-LAST-NAME-OUT.
+           MOVE EXCEPTION-DETAIL TO EXCEPTION-LINE.
+           WRITE EXCEPTION-LINE.
+           PERFORM WRITE-ROSTER-EXCEPTION-MESSAGES.
+           MOVE SPACES TO EXCEPTION-LINE.
+           WRITE EXCEPTION-LINE.
+           ADD 1 TO EXCEPTION-CNT.
+
+       WRITE-ROSTER-EXCEPTION-MESSAGES.
+           IF BLANK-NAME-FOUND
+               MOVE 'ERROR - FIRST OR LAST NAME IS BLANK.'
+                   TO EXC-MSG-PRINT
+               MOVE EXCEPTION-MSG-LINE TO EXCEPTION-LINE
+               WRITE EXCEPTION-LINE
+           END-IF.
+           IF BAD-GRADE-FOUND
+               MOVE 'ERROR - A GRADE ENTERED IS NEGATIVE OR OVER 100.'
+                   TO EXC-MSG-PRINT
+               MOVE EXCEPTION-MSG-LINE TO EXCEPTION-LINE
+               WRITE EXCEPTION-LINE
+           END-IF.
