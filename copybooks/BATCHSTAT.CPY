@@ -0,0 +1,10 @@
+      *BATCHSTAT.CPY - shared run-status layout each daily-batch program
+      *returns to its caller through LINKAGE SECTION. Lets a driver job
+      *report record counts and bad/exception-file status for a step
+      *without having to re-open and count that step's output files.
+       01  BATCH-RUN-STATUS.
+           05  BRS-RECORDS-PROCESSED  PIC 9(6)   VALUE ZERO.
+           05  BRS-BAD-RECORD-COUNT   PIC 9(6)   VALUE ZERO.
+           05  BRS-BAD-FILE-FLAG      PIC x      VALUE 'N'.
+               88  BRS-BAD-FILE-NONEMPTY         VALUE 'Y'.
+               88  BRS-BAD-FILE-EMPTY            VALUE 'N'.
