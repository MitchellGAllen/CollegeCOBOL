@@ -0,0 +1,12 @@
+      *CUSTMAS.CPY - shared record layout for the customer meter-billing
+      *master file, keyed on ACC-NUM. Used by Homework1 (billing run,
+      *sequential read) and Homework1Maint (add/change/delete upkeep).
+       01  CUSTOMER-MASTER-RECORD.
+           05  FIRST-NAME              PIC x(12).
+           05  LAST-NAME               PIC x(12).
+           05  STREET-ADDRESS          PIC x(15).
+           05  CITY                    PIC x(13).
+           05  STATE                   PIC x(2).
+           05  ACC-NUM                 PIC 9(6).
+           05  P-M-R                   PIC 9(5).
+           05  C-M-R                   PIC 9(5).
